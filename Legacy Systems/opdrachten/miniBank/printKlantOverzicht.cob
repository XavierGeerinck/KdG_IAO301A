@@ -0,0 +1,150 @@
+      *************************************************************
+      * PRINT KLANTOVERZICHT
+      *
+      * LEEST KLANTEN SEQUENTIEEL EN DRUKT VOOR ELKE KLANT DIENS
+      * NAAM, STRAAT EN GEMEENTE AF, GEVOLGD DOOR ELKE REKENING UIT
+      * REKENINGEN WAARVAN KLANTNR MET DEZE KLANT OVEREENKOMT, MET
+      * TENSLOTTE HET TOTAAL SALDO VAN AL DIE REKENINGEN SAMEN.
+      *
+      *************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRINT-KLANTOVERZICHT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KLANTEN ASSIGN TO "BESTANDEN/KLANTEN"
+                  ACCESS MODE IS SEQUENTIAL
+                  ORGANIZATION IS INDEXED
+                  RECORD KEY IS NR
+                  FILE STATUS IS KLANTEN-STATUS.
+
+           SELECT REKENINGEN ASSIGN TO "BESTANDEN/REKENINGEN"
+                  ACCESS MODE IS SEQUENTIAL
+                  ORGANIZATION IS INDEXED
+                  RECORD KEY IS REKNR
+                  FILE STATUS IS REKENINGEN-STATUS.
+
+           SELECT ERRORLOG ASSIGN TO "BESTANDEN/ERRORLOG.LOG"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  KLANTEN BLOCK CONTAINS 10 RECORDS.
+       01  KLANT.
+           02 NR       PIC 9(7).
+           02 NAAM     PIC X(20).
+           02 STRAAT   PIC X(30).
+           02 POSTCODE PIC X(8).
+           02 GEMEENTE PIC X(20).
+           02 TEL      PIC X(13).
+
+       FD  REKENINGEN BLOCK CONTAINS 10 RECORDS.
+       01  REK.
+           02 REKNR.
+               03 DEEL1 PIC 999.
+               03 DEEL2 PIC 9(7).
+               03 DEEL3 PIC 99.
+           02 KLANTNR PIC 9(7).
+           02 SALDO PIC S9(7)V99.
+           02 GEWIJZIGD PIC 9(8).
+           02 RENTE PIC 9(7)V99.
+           02 KREDIETLIMIET PIC 9(7)V99.
+           02 GESLOTEN PIC X(1).
+               88 REKENING-GESLOTEN VALUE "J".
+           02 DOMICILIERING PIC X(1).
+               88 DOM-INGESCHREVEN VALUE "J".
+           02 DOM-BEDRAG PIC 9(7)V99.
+
+       FD  ERRORLOG.
+       01  ERRLOG-REGEL.
+           COPY "errorlog.cpy".
+
+       WORKING-STORAGE SECTION.
+       77  GEDAAN-KLANTEN PIC X(1).
+           88 STOPLEZEN-KLANTEN VALUE "J".
+       77  GEDAAN-REKENINGEN PIC X(1).
+           88 STOPLEZEN-REKENINGEN VALUE "J".
+       77  KLANT-TOTAAL-SALDO PIC S9(8)V99.
+       77  KLANTEN-STATUS PIC X(2).
+       77  REKENINGEN-STATUS PIC X(2).
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+           PERFORM INITIALISEER
+           PERFORM VERWERK-KLANTEN UNTIL STOPLEZEN-KLANTEN
+           PERFORM SLUIT-BESTAND
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+       INITIALISEER.
+           MOVE ZEROS TO KLANT
+           MOVE "N" TO GEDAAN-KLANTEN
+           OPEN INPUT KLANTEN
+           IF KLANTEN-STATUS NOT = "00"
+               DISPLAY "KAN KLANTENBESTAND NIET OPENEN, STATUS: "
+                   KLANTEN-STATUS
+               PERFORM FOUT
+           END-IF
+           DISPLAY "KLANTOVERZICHT MET REKENINGEN"
+           DISPLAY "-----------------------------".
+
+       VERWERK-KLANTEN.
+           READ KLANTEN AT END MOVE "J" TO GEDAAN-KLANTEN
+           END-READ
+           IF NOT STOPLEZEN-KLANTEN AND KLANTEN-STATUS NOT = "00"
+               DISPLAY "KLANTENBESTAND IS DEFECT, STATUS: "
+                   KLANTEN-STATUS
+               PERFORM FOUT
+           END-IF
+           IF NOT STOPLEZEN-KLANTEN
+               PERFORM DRUK-KLANTOVERZICHT
+           END-IF.
+
+       DRUK-KLANTOVERZICHT.
+           DISPLAY " "
+           DISPLAY "KLANT " NR ": " NAAM
+           DISPLAY "  " STRAAT ", " GEMEENTE
+           MOVE ZERO TO KLANT-TOTAAL-SALDO
+           MOVE ZEROS TO REK
+           MOVE "N" TO GEDAAN-REKENINGEN
+           OPEN INPUT REKENINGEN
+           IF REKENINGEN-STATUS NOT = "00"
+               DISPLAY "KAN REKENINGENBESTAND NIET OPENEN, STATUS: "
+                   REKENINGEN-STATUS
+               PERFORM FOUT
+           END-IF
+           PERFORM DRUK-REKENINGEN UNTIL STOPLEZEN-REKENINGEN
+           CLOSE REKENINGEN
+           DISPLAY "  TOTAAL SALDO: " KLANT-TOTAAL-SALDO.
+
+       DRUK-REKENINGEN.
+           READ REKENINGEN AT END MOVE "J" TO GEDAAN-REKENINGEN
+           END-READ
+           IF NOT STOPLEZEN-REKENINGEN AND REKENINGEN-STATUS NOT = "00"
+               DISPLAY "REKENINGENBESTAND IS DEFECT, STATUS: "
+                   REKENINGEN-STATUS
+               PERFORM FOUT
+           END-IF
+           IF NOT STOPLEZEN-REKENINGEN AND KLANTNR = NR IN KLANT
+               DISPLAY "  REKENING " DEEL1 "-" DEEL2 "-" DEEL3
+                   "  SALDO: " SALDO
+               ADD SALDO TO KLANT-TOTAAL-SALDO
+           END-IF.
+
+       SLUIT-BESTAND.
+           CLOSE KLANTEN.
+
+       FOUT.
+           MOVE SPACES TO ERRLOG-REGEL
+           MOVE "PRINT-KLANTOVERZICHT" TO ERRLOG-PROGRAMMA
+           ACCEPT ERRLOG-DATUM FROM DATE YYYYMMDD
+           ACCEPT ERRLOG-TIJD FROM TIME
+           MOVE NR TO ERRLOG-SLEUTEL
+           OPEN EXTEND ERRORLOG
+           WRITE ERRLOG-REGEL
+           CLOSE ERRORLOG
+           DISPLAY "ER IS EEN FOUT OPGETREDEN"
+           MOVE 8 TO RETURN-CODE
+           GOBACK.
