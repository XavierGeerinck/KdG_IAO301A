@@ -0,0 +1,150 @@
+      *************************************************************
+      * PRINT WEZENREKENINGEN
+      *
+      * LEEST REKENINGEN SEQUENTIEEL EN ZOEKT VOOR ELKE REKENING DE
+      * BIJHORENDE KLANT OP IN KLANTEN. REKENINGEN WAARVAN KLANTNR
+      * NIET VOORKOMT IN KLANTEN WORDEN GERAPPORTEERD ALS WEES.
+      *
+      *************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRINT-WEES-REKENINGEN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REKENINGEN ASSIGN TO "BESTANDEN/REKENINGEN"
+                  ACCESS MODE IS SEQUENTIAL
+                  ORGANIZATION IS INDEXED
+                  RECORD KEY IS REKNR
+                  FILE STATUS IS REKENINGEN-STATUS.
+
+           SELECT OPTIONAL KLANTEN ASSIGN TO "BESTANDEN/KLANTEN"
+                  ACCESS MODE IS RANDOM
+                  ORGANIZATION IS INDEXED
+                  RECORD KEY IS NR
+                  FILE STATUS IS KLANTEN-STATUS.
+
+           SELECT ERRORLOG ASSIGN TO "BESTANDEN/ERRORLOG.LOG"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REKENINGEN BLOCK CONTAINS 10 RECORDS.
+       01  REK.
+           02 REKNR.
+               03 DEEL1 PIC 999.
+               03 DEEL2 PIC 9(7).
+               03 DEEL3 PIC 99.
+           02 KLANTNR PIC 9(7).
+           02 SALDO PIC S9(7)V99.
+           02 GEWIJZIGD PIC 9(8).
+           02 RENTE PIC 9(7)V99.
+           02 KREDIETLIMIET PIC 9(7)V99.
+           02 GESLOTEN PIC X(1).
+               88 REKENING-GESLOTEN VALUE "J".
+           02 DOMICILIERING PIC X(1).
+               88 DOM-INGESCHREVEN VALUE "J".
+           02 DOM-BEDRAG PIC 9(7)V99.
+
+       FD  KLANTEN BLOCK CONTAINS 10 RECORDS.
+       01  KLANT.
+           02 NR       PIC 9(7).
+           02 NAAM     PIC X(20).
+           02 STRAAT   PIC X(30).
+           02 POSTCODE PIC X(8).
+           02 GEMEENTE PIC X(20).
+           02 TEL      PIC X(13).
+
+       FD  ERRORLOG.
+       01  ERRLOG-REGEL.
+           COPY "errorlog.cpy".
+
+       WORKING-STORAGE SECTION.
+       77  GEDAAN PIC X(1).
+           88 STOPLEZEN VALUE "J".
+       77  GEVONDEN PIC X(1).
+           88 KLANT-BESTAAT VALUE "J".
+           88 KLANT-ONTBREEKT VALUE "N".
+       77  AANTAL-WEZEN PIC 9(7) VALUE ZERO.
+       77  REKENINGEN-STATUS PIC X(2).
+       77  KLANTEN-STATUS PIC X(2).
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+           PERFORM INITIALISEER
+           PERFORM CONTROLEER-REKENINGEN
+           PERFORM SLUIT-BESTANDEN
+           DISPLAY "AANTAL WEESREKENINGEN GEVONDEN: " AANTAL-WEZEN
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+       INITIALISEER.
+           MOVE ZEROS TO REK
+           MOVE ZEROS TO KLANT
+           MOVE "N" TO GEDAAN
+           OPEN INPUT REKENINGEN
+           IF REKENINGEN-STATUS NOT = "00"
+               DISPLAY "KAN REKENINGENBESTAND NIET OPENEN, STATUS: "
+                   REKENINGEN-STATUS
+               PERFORM FOUT
+           END-IF
+           OPEN INPUT KLANTEN
+           IF KLANTEN-STATUS NOT = "00"
+               DISPLAY "KAN KLANTENBESTAND NIET OPENEN, STATUS: "
+                   KLANTEN-STATUS
+               PERFORM FOUT
+           END-IF
+           DISPLAY "WEESREKENINGEN (KLANTNR ONBEKEND IN KLANTEN)"
+           DISPLAY "-------------------------------------------".
+
+       CONTROLEER-REKENINGEN.
+           PERFORM CONTROLEER-VOLGENDE UNTIL STOPLEZEN.
+
+       CONTROLEER-VOLGENDE.
+           READ REKENINGEN
+               AT END MOVE "J" TO GEDAAN
+           END-READ
+           IF NOT STOPLEZEN AND REKENINGEN-STATUS NOT = "00"
+               DISPLAY "REKENINGENBESTAND IS DEFECT, STATUS: "
+                   REKENINGEN-STATUS
+               PERFORM FOUT
+           END-IF
+           IF NOT STOPLEZEN
+               PERFORM ZOEK-KLANT
+               IF KLANT-ONTBREEKT
+                   ADD 1 TO AANTAL-WEZEN
+                   DISPLAY "REKENING " DEEL1 "-" DEEL2 "-" DEEL3
+                       " VERWIJST NAAR ONBEKENDE KLANTNR " KLANTNR
+               END-IF
+           END-IF.
+
+       ZOEK-KLANT.
+           SET KLANT-ONTBREEKT TO TRUE
+           MOVE KLANTNR IN REK TO NR IN KLANT
+           READ KLANTEN
+               INVALID KEY SET KLANT-ONTBREEKT TO TRUE
+               NOT INVALID KEY SET KLANT-BESTAAT TO TRUE
+           END-READ
+           IF KLANT-ONTBREEKT AND KLANTEN-STATUS NOT = "23"
+               DISPLAY "KLANTENBESTAND IS DEFECT, STATUS: "
+                   KLANTEN-STATUS
+               PERFORM FOUT
+           END-IF.
+
+       SLUIT-BESTANDEN.
+           CLOSE REKENINGEN
+           CLOSE KLANTEN.
+
+       FOUT.
+           MOVE SPACES TO ERRLOG-REGEL
+           MOVE "PRINT-WEES-REKENINGEN" TO ERRLOG-PROGRAMMA
+           ACCEPT ERRLOG-DATUM FROM DATE YYYYMMDD
+           ACCEPT ERRLOG-TIJD FROM TIME
+           MOVE REKNR TO ERRLOG-SLEUTEL
+           OPEN EXTEND ERRORLOG
+           WRITE ERRLOG-REGEL
+           CLOSE ERRORLOG
+           DISPLAY "ER IS EEN FOUT OPGETREDEN"
+           MOVE 8 TO RETURN-CODE
+           GOBACK.
