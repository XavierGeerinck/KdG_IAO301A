@@ -0,0 +1,122 @@
+      *************************************************************
+      * WIJZIG KLANT
+      *
+      * LAAT TOE OM DE GEGEVENS VAN EEN BESTAANDE KLANT TE WIJZIGEN
+      * (NAAM, STRAAT, POSTCODE, GEMEENTE, TEL) VIA DE STANDARD
+      * INPUT.
+      *
+      *************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WIJZIG-KLANT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL KLANTEN ASSIGN TO "BESTANDEN/KLANTEN"
+                  ACCESS MODE IS RANDOM
+                  ORGANIZATION IS INDEXED
+                  RECORD KEY IS NR
+                  FILE STATUS IS KLANTEN-STATUS.
+
+           SELECT ERRORLOG ASSIGN TO "BESTANDEN/ERRORLOG.LOG"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  KLANTEN BLOCK CONTAINS 10 RECORDS.
+       01  KLANT.
+           02 NR       PIC 9(7).
+           02 NAAM     PIC X(20).
+           02 STRAAT   PIC X(30).
+           02 POSTCODE PIC X(8).
+           02 GEMEENTE PIC X(20).
+           02 TEL      PIC X(13).
+
+       FD  ERRORLOG.
+       01  ERRLOG-REGEL.
+           COPY "errorlog.cpy".
+
+       WORKING-STORAGE SECTION.
+       77  GEVONDEN PIC X(1).
+           88 KLANT-GEVONDEN VALUE "J".
+           88 KLANT-NIET-GEVONDEN VALUE "N".
+       77  KLANTEN-STATUS PIC X(2).
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+           PERFORM INITIALISEER
+           PERFORM ZOEK-KLANT
+           IF KLANT-GEVONDEN
+               PERFORM WIJZIG-KLANT-GEGEVENS
+               PERFORM BEWAAR-WIJZIGING
+           ELSE
+               DISPLAY "GEEN KLANT GEVONDEN MET DIT KLANTNUMMER"
+           END-IF
+           PERFORM SLUIT-BESTAND
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+       INITIALISEER.
+           MOVE ZEROS TO KLANT
+           OPEN I-O KLANTEN
+           IF KLANTEN-STATUS NOT = "00"
+               DISPLAY "KAN KLANTENBESTAND NIET OPENEN, STATUS: "
+                   KLANTEN-STATUS
+               PERFORM FOUT
+           END-IF.
+
+       ZOEK-KLANT.
+           DISPLAY "GEEF HET KLANTNUMMER VAN DE TE WIJZIGEN KLANT:"
+           ACCEPT NR
+           SET KLANT-NIET-GEVONDEN TO TRUE
+           READ KLANTEN
+               INVALID KEY SET KLANT-NIET-GEVONDEN TO TRUE
+               NOT INVALID KEY SET KLANT-GEVONDEN TO TRUE
+           END-READ
+           IF KLANT-NIET-GEVONDEN AND KLANTEN-STATUS NOT = "23"
+               DISPLAY "KLANTENBESTAND IS DEFECT, STATUS: "
+                   KLANTEN-STATUS
+               PERFORM FOUT
+           END-IF.
+
+       WIJZIG-KLANT-GEGEVENS.
+           DISPLAY "HUIDIGE NAAM: " NAAM
+           DISPLAY "NIEUWE NAAM:"
+           ACCEPT NAAM
+           DISPLAY "HUIDIGE STRAAT: " STRAAT
+           DISPLAY "NIEUWE STRAAT:"
+           ACCEPT STRAAT
+           DISPLAY "HUIDIGE POSTCODE: " POSTCODE
+           DISPLAY "NIEUWE POSTCODE:"
+           ACCEPT POSTCODE
+           DISPLAY "HUIDIGE GEMEENTE: " GEMEENTE
+           DISPLAY "NIEUWE GEMEENTE:"
+           ACCEPT GEMEENTE
+           DISPLAY "HUIDIG TELEFOONNUMMER: " TEL
+           DISPLAY "NIEUW TELEFOONNUMMER:"
+           ACCEPT TEL.
+
+       BEWAAR-WIJZIGING.
+           REWRITE KLANT
+               INVALID KEY
+                   DISPLAY "KLANTENBESTAND IS DEFECT, STATUS: "
+                       KLANTEN-STATUS
+                   PERFORM FOUT
+           END-REWRITE.
+
+       SLUIT-BESTAND.
+           CLOSE KLANTEN.
+
+       FOUT.
+           MOVE SPACES TO ERRLOG-REGEL
+           MOVE "WIJZIG-KLANT" TO ERRLOG-PROGRAMMA
+           ACCEPT ERRLOG-DATUM FROM DATE YYYYMMDD
+           ACCEPT ERRLOG-TIJD FROM TIME
+           MOVE NR TO ERRLOG-SLEUTEL
+           OPEN EXTEND ERRORLOG
+           WRITE ERRLOG-REGEL
+           CLOSE ERRORLOG
+           DISPLAY "ER IS EEN FOUT OPGETREDEN"
+           MOVE 8 TO RETURN-CODE
+           GOBACK.
