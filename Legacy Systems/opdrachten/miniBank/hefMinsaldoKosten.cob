@@ -0,0 +1,151 @@
+      *************************************************************
+      * HEF MINSALDOKOSTEN
+      *
+      * DOORLOOPT REKENINGEN EN ZOEKT ELKE NIET-GESLOTEN REKENING
+      * WAARVAN SALDO ONDER DE OPGEGEVEN MINIMUM-SALDODREMPEL LIGT.
+      * VOOR ELKE GEVONDEN REKENING WORDT EEN KOSTENBEWEGING
+      * GESCHREVEN NAAR REKENINGBEWEGINGEN.DAT, ZODAT DE BESTAANDE
+      * VERWERK-REKENING-BEWEGING DE AFHOUDING EN DE GEWIJZIGD-STEMPEL
+      * OP DE NORMALE MANIER TOEPAST. ER WORDT EEN OVERZICHT AFGEDRUKT
+      * VAN ELKE REKENING DIE KOSTEN AANGEREKEND KREEG.
+      *
+      *************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HEF-MINSALDOKOSTEN.
+       AUTHOR. XAVIER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REKENINGEN ASSIGN TO "BESTANDEN/REKENINGEN"
+                  ACCESS MODE IS SEQUENTIAL
+                  ORGANIZATION IS INDEXED
+                  RECORD KEY IS REKNR
+                  FILE STATUS IS REKENINGEN-STATUS.
+
+           SELECT REKENINGBEWEGINGEN
+                  ASSIGN TO "BESTANDEN/REKENINGBEWEGINGEN.DAT"
+                  FILE STATUS IS REKBEW-STATUS.
+
+           SELECT ERRORLOG ASSIGN TO "BESTANDEN/ERRORLOG.LOG"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REKENINGEN BLOCK CONTAINS 10 RECORDS.
+       01  REK.
+           02 REKNR.
+               03 DEEL1 PIC 999.
+               03 DEEL2 PIC 9(7).
+               03 DEEL3 PIC 99.
+           02 KLANTNR PIC 9(7).
+           02 SALDO PIC S9(7)V99.
+           02 GEWIJZIGD PIC 9(8).
+           02 RENTE PIC 9(7)V99.
+           02 KREDIETLIMIET PIC 9(7)V99.
+           02 GESLOTEN PIC X(1).
+               88 REKENING-GESLOTEN VALUE "J".
+           02 DOMICILIERING PIC X(1).
+               88 DOM-INGESCHREVEN VALUE "J".
+           02 DOM-BEDRAG PIC 9(7)V99.
+
+       FD  REKENINGBEWEGINGEN BLOCK CONTAINS 10 RECORDS.
+       01  REKENING-BEWEGING.
+           02 BEW-REKNR.
+               03 BEW-DEEL1 PIC 999.
+               03 BEW-DEEL2 PIC 9(7).
+               03 BEW-DEEL3 PIC 99.
+           02 BEW-BEDRAG PIC S9(7)V99.
+
+       FD  ERRORLOG.
+       01  ERRLOG-REGEL.
+           COPY "errorlog.cpy".
+
+       WORKING-STORAGE SECTION.
+       77  GEDAAN PIC X(1).
+           88 STOPLEZEN VALUE "J".
+       77  MINSALDO-DREMPEL PIC S9(7)V99.
+       77  FEE-BEDRAG PIC 9(7)V99.
+       77  RUNDATUM PIC 9(8).
+       77  AANTAL-GEHEVEN PIC 9(7) VALUE ZERO.
+       77  TOTAAL-FEES PIC 9(9)V99 VALUE ZERO.
+       77  REKENINGEN-STATUS PIC X(2).
+       77  REKBEW-STATUS PIC X(2).
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+           PERFORM INITIALISEER
+           PERFORM CONTROLEER-REKENINGEN UNTIL STOPLEZEN
+           PERFORM SLUIT-BESTANDEN
+           PERFORM DRUK-TOTALEN
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+       INITIALISEER.
+           MOVE ZEROS TO REK
+           MOVE "N" TO GEDAAN
+           ACCEPT RUNDATUM FROM DATE YYYYMMDD
+           DISPLAY "GEEF DE MINIMUM-SALDODREMPEL OP:"
+           ACCEPT MINSALDO-DREMPEL
+           DISPLAY "GEEF HET TE HEFFEN KOSTENBEDRAG OP:"
+           ACCEPT FEE-BEDRAG
+           OPEN INPUT REKENINGEN
+           IF REKENINGEN-STATUS NOT = "00"
+               DISPLAY "KAN REKENINGENBESTAND NIET OPENEN, STATUS: "
+                   REKENINGEN-STATUS
+               PERFORM FOUT
+           END-IF
+           OPEN EXTEND REKENINGBEWEGINGEN
+           IF REKBEW-STATUS NOT = "00"
+               DISPLAY "KAN REKENINGBEWEGINGEN NIET OPENEN, STATUS: "
+                   REKBEW-STATUS
+               PERFORM FOUT
+           END-IF
+           DISPLAY "MINSALDOKOSTEN OP " RUNDATUM
+           DISPLAY "-----------------------------".
+
+       CONTROLEER-REKENINGEN.
+           READ REKENINGEN AT END MOVE "J" TO GEDAAN
+           END-READ
+           IF NOT STOPLEZEN AND REKENINGEN-STATUS NOT = "00"
+               DISPLAY "REKENINGENBESTAND IS DEFECT, STATUS: "
+                   REKENINGEN-STATUS
+               PERFORM FOUT
+           END-IF
+           IF NOT STOPLEZEN
+               IF NOT REKENING-GESLOTEN AND SALDO < MINSALDO-DREMPEL
+                   PERFORM HEF-KOSTEN
+               END-IF
+           END-IF.
+
+       HEF-KOSTEN.
+           MOVE REKNR TO BEW-REKNR
+           COMPUTE BEW-BEDRAG = 0 - FEE-BEDRAG
+           WRITE REKENING-BEWEGING
+           ADD 1 TO AANTAL-GEHEVEN
+           ADD FEE-BEDRAG TO TOTAAL-FEES
+           DISPLAY "REKENING " DEEL1 "-" DEEL2 "-" DEEL3
+               "  SALDO: " SALDO "  KOSTEN: " FEE-BEDRAG.
+
+       SLUIT-BESTANDEN.
+           CLOSE REKENINGEN
+           CLOSE REKENINGBEWEGINGEN.
+
+       DRUK-TOTALEN.
+           DISPLAY "-----------------------------".
+           DISPLAY "REKENINGEN MET KOSTEN : " AANTAL-GEHEVEN.
+           DISPLAY "TOTAAL GEHEVEN BEDRAG : " TOTAAL-FEES.
+
+       FOUT.
+           MOVE SPACES TO ERRLOG-REGEL
+           MOVE "HEF-MINSALDOKOSTEN" TO ERRLOG-PROGRAMMA
+           ACCEPT ERRLOG-DATUM FROM DATE YYYYMMDD
+           ACCEPT ERRLOG-TIJD FROM TIME
+           MOVE REKNR TO ERRLOG-SLEUTEL
+           OPEN EXTEND ERRORLOG
+           WRITE ERRLOG-REGEL
+           CLOSE ERRORLOG
+           DISPLAY "ER IS EEN FOUT OPGETREDEN"
+           MOVE 8 TO RETURN-CODE
+           GOBACK.
