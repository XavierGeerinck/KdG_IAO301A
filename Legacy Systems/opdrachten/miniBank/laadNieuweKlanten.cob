@@ -0,0 +1,213 @@
+      *************************************************************
+      * LAAD NIEUWE KLANTEN
+      *
+      * LEEST EEN TRANSACTIEBESTAND MET NIEUWE KLANTEN (ZELFDE
+      * OPBOUW ALS KLANT) EN SCHRIJFT ELKE KLANT NAAR HET
+      * KLANTENBESTAND. EEN KLANTNUMMER DAT AL BESTAAT WORDT
+      * AFGEKEURD EN OP DE LIJST GEZET, DE REST VAN DE BATCH LOOPT
+      * GEWOON VERDER.
+      *
+      *************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LAAD-NIEUWE-KLANTEN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NIEUWE-KLANTEN ASSIGN TO "BESTANDEN/NIEUWEKLANTEN.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL KLANTEN ASSIGN TO "BESTANDEN/KLANTEN"
+                  ACCESS MODE IS RANDOM
+                  ORGANIZATION IS INDEXED
+                  RECORD KEY IS NR
+                  FILE STATUS IS KLANTEN-STATUS.
+
+           SELECT AFGEKEURDE-KLANTEN
+                  ASSIGN TO "BESTANDEN/AFGEKEURDEKLANTEN.LST"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ERRORLOG ASSIGN TO "BESTANDEN/ERRORLOG.LOG"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NIEUWE-KLANTEN.
+       01  NIEUWE-KLANT.
+           02 NK-NR       PIC 9(7).
+           02 NK-NAAM     PIC X(20).
+           02 NK-STRAAT   PIC X(30).
+           02 NK-POSTCODE PIC X(8).
+           02 NK-GEMEENTE PIC X(20).
+           02 NK-TEL      PIC X(13).
+
+       FD  KLANTEN BLOCK CONTAINS 10 RECORDS.
+       01  KLANT.
+           02 NR       PIC 9(7).
+           02 NAAM     PIC X(20).
+           02 STRAAT   PIC X(30).
+           02 POSTCODE PIC X(8).
+           02 GEMEENTE PIC X(20).
+           02 TEL      PIC X(13).
+
+       FD  AFGEKEURDE-KLANTEN.
+       01  AFKEUR-REGEL PIC X(60).
+
+       FD  ERRORLOG.
+       01  ERRLOG-REGEL.
+           COPY "errorlog.cpy".
+
+       WORKING-STORAGE SECTION.
+       77  GEDAAN PIC X(1).
+           88 STOPLEZEN VALUE "J".
+       77  AANTAL-AANVAARD PIC 9(7) VALUE ZERO.
+       77  AANTAL-AFGEKEURD PIC 9(7) VALUE ZERO.
+       77  KLANTEN-STATUS PIC X(2).
+       77  POSTCODE-RESULTAAT PIC X(1).
+           88 POSTCODE-OK VALUE "J".
+           88 POSTCODE-FOUT VALUE "N".
+       77  TEL-RESULTAAT PIC X(1).
+           88 TEL-OK VALUE "J".
+           88 TEL-FOUT VALUE "N".
+       77  TEL-INDEX PIC 9(2) COMP.
+       77  NA-SPATIE PIC X(1).
+           88 REEDS-SPATIE VALUE "J".
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+           PERFORM INITIALISEER
+           PERFORM VERWERK-KLANTEN UNTIL STOPLEZEN
+           PERFORM SLUIT-BESTANDEN
+           PERFORM DRUK-TOTALEN
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+       INITIALISEER.
+           MOVE "N" TO GEDAAN
+           OPEN INPUT NIEUWE-KLANTEN
+           OPEN I-O KLANTEN
+           IF KLANTEN-STATUS NOT = "00"
+               DISPLAY "KAN KLANTENBESTAND NIET OPENEN, STATUS: "
+                   KLANTEN-STATUS
+               PERFORM FOUT
+           END-IF
+           OPEN OUTPUT AFGEKEURDE-KLANTEN
+           DISPLAY "LADEN NIEUWE KLANTEN"
+           DISPLAY "---------------------".
+
+       VERWERK-KLANTEN.
+           READ NIEUWE-KLANTEN
+               AT END MOVE "J" TO GEDAAN
+           END-READ
+           IF NOT STOPLEZEN
+               PERFORM SCHRIJF-KLANT
+           END-IF.
+
+       SCHRIJF-KLANT.
+           MOVE NK-NR TO NR
+           MOVE NK-NAAM TO NAAM
+           MOVE NK-STRAAT TO STRAAT
+           MOVE NK-POSTCODE TO POSTCODE
+           MOVE NK-GEMEENTE TO GEMEENTE
+           MOVE NK-TEL TO TEL
+           PERFORM CONTROLEER-POSTCODE
+           PERFORM CONTROLEER-TEL
+           IF POSTCODE-FOUT OR TEL-FOUT
+               PERFORM AFKEUREN-FORMAAT
+           ELSE
+               WRITE KLANT
+                   INVALID KEY PERFORM AFKEUREN
+                   NOT INVALID KEY PERFORM AANVAARDEN
+               END-WRITE
+           END-IF.
+
+       CONTROLEER-POSTCODE.
+           SET POSTCODE-OK TO TRUE
+           IF POSTCODE(1:4) NOT NUMERIC OR POSTCODE(5:4) NOT = SPACES
+               SET POSTCODE-FOUT TO TRUE
+           END-IF.
+
+       CONTROLEER-TEL.
+           SET TEL-OK TO TRUE
+           MOVE "N" TO NA-SPATIE
+           PERFORM CONTROLEER-TEL-TEKEN VARYING TEL-INDEX FROM 1 BY 1
+               UNTIL TEL-INDEX > 13.
+
+       CONTROLEER-TEL-TEKEN.
+           IF TEL(TEL-INDEX:1) = SPACE
+               SET REEDS-SPATIE TO TRUE
+           ELSE
+               IF REEDS-SPATIE
+                   SET TEL-FOUT TO TRUE
+               ELSE
+                   IF TEL-INDEX = 1 AND TEL(TEL-INDEX:1) = "+"
+                       CONTINUE
+                   ELSE
+                       IF TEL(TEL-INDEX:1) NOT NUMERIC
+                           SET TEL-FOUT TO TRUE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       AFKEUREN-FORMAAT.
+           ADD 1 TO AANTAL-AFGEKEURD
+           DISPLAY "AFGEKEURD : " NR
+               " (ONGELDIGE POSTCODE OF TELEFOONNUMMER)"
+           MOVE SPACES TO AFKEUR-REGEL
+           STRING NR DELIMITED BY SIZE
+               " ONGELDIGE POSTCODE OF TELEFOONNUMMER" DELIMITED BY SIZE
+               INTO AFKEUR-REGEL
+           END-STRING
+           WRITE AFKEUR-REGEL.
+
+       AANVAARDEN.
+           ADD 1 TO AANTAL-AANVAARD
+           DISPLAY "AANVAARD  : " NR " " NAAM.
+
+       AFKEUREN.
+           ADD 1 TO AANTAL-AFGEKEURD
+           IF KLANTEN-STATUS = "22"
+               DISPLAY "AFGEKEURD : " NR
+                   " (KLANTNUMMER BESTAAT REEDS)"
+               MOVE SPACES TO AFKEUR-REGEL
+               STRING NR DELIMITED BY SIZE
+                   " KLANTNUMMER BESTAAT REEDS" DELIMITED BY SIZE
+                   INTO AFKEUR-REGEL
+               END-STRING
+           ELSE
+               DISPLAY "AFGEKEURD : " NR
+                   " (KLANTENBESTAND DEFECT, STATUS: "
+                   KLANTEN-STATUS ")"
+               MOVE SPACES TO AFKEUR-REGEL
+               STRING NR DELIMITED BY SIZE
+                   " KLANTENBESTAND DEFECT, STATUS: " DELIMITED BY SIZE
+                   KLANTEN-STATUS DELIMITED BY SIZE
+                   INTO AFKEUR-REGEL
+               END-STRING
+           END-IF
+           WRITE AFKEUR-REGEL.
+
+       SLUIT-BESTANDEN.
+           CLOSE NIEUWE-KLANTEN
+           CLOSE KLANTEN
+           CLOSE AFGEKEURDE-KLANTEN.
+
+       DRUK-TOTALEN.
+           DISPLAY "---------------------".
+           DISPLAY "AANVAARD : " AANTAL-AANVAARD.
+           DISPLAY "AFGEKEURD: " AANTAL-AFGEKEURD.
+
+       FOUT.
+           MOVE SPACES TO ERRLOG-REGEL
+           MOVE "LAAD-NIEUWE-KLANTEN" TO ERRLOG-PROGRAMMA
+           ACCEPT ERRLOG-DATUM FROM DATE YYYYMMDD
+           ACCEPT ERRLOG-TIJD FROM TIME
+           MOVE NR TO ERRLOG-SLEUTEL
+           OPEN EXTEND ERRORLOG
+           WRITE ERRLOG-REGEL
+           CLOSE ERRORLOG
+           DISPLAY "ER IS EEN FOUT OPGETREDEN"
+           MOVE 8 TO RETURN-CODE
+           GOBACK.
