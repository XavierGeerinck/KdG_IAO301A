@@ -0,0 +1,158 @@
+      *************************************************************
+      * DAGAFSLUITING
+      *
+      * EINDEDAGRAPPORT: TELT HET SALDO VAN ALLE REKENINGEN OP EN
+      * VERGELIJKT DIT TOTAAL MET HET VORIGE DAGTOTAAL PLUS DE NETTO
+      * BEWEGINGEN DIE VANDAAG DOOR VERWERK-REKENING-BEWEGING ZIJN
+      * GEBOEKT (ZIE DAGBEWEGINGEN.LOG). HET NIEUWE TOTAAL WORDT
+      * BEWAARD ALS VERTREKPUNT VOOR DE VOLGENDE AFSLUITING.
+      *
+      *************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAGAFSLUITING.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REKENINGEN ASSIGN TO "BESTANDEN/REKENINGEN"
+                  ACCESS MODE IS SEQUENTIAL
+                  ORGANIZATION IS INDEXED
+                  RECORD KEY IS REKNR
+                  FILE STATUS IS REKENINGEN-STATUS.
+
+           SELECT OPTIONAL DAGBEWEGINGEN-LOG
+                  ASSIGN TO "BESTANDEN/DAGBEWEGINGEN.LOG"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL DAGSALDO
+                  ASSIGN TO "BESTANDEN/DAGSALDO.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REKENINGEN BLOCK CONTAINS 10 RECORDS.
+       01  REK.
+           02 REKNR.
+               03 DEEL1 PIC 999.
+               03 DEEL2 PIC 9(7).
+               03 DEEL3 PIC 99.
+           02 KLANTNR PIC 9(7).
+           02 SALDO PIC S9(7)V99.
+           02 GEWIJZIGD PIC 9(8).
+           02 RENTE PIC 9(7)V99.
+           02 KREDIETLIMIET PIC 9(7)V99.
+           02 GESLOTEN PIC X(1).
+               88 REKENING-GESLOTEN VALUE "J".
+           02 DOMICILIERING PIC X(1).
+               88 DOM-INGESCHREVEN VALUE "J".
+           02 DOM-BEDRAG PIC 9(7)V99.
+
+       FD  DAGBEWEGINGEN-LOG.
+       01  DAGLOG-REGEL PIC X(20).
+
+       FD  DAGSALDO.
+       01  DAGSALDO-REGEL PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       77  GEDAAN PIC X(1).
+           88 STOPLEZEN VALUE "J".
+       77  HUIDIG-TOTAAL PIC S9(9)V99 VALUE ZERO.
+       77  VORIG-TOTAAL PIC S9(9)V99 VALUE ZERO.
+       77  NETTO-VANDAAG PIC S9(9)V99 VALUE ZERO.
+       77  VERWACHT-TOTAAL PIC S9(9)V99.
+       77  RUNDATUM PIC 9(8).
+       77  REKENINGEN-STATUS PIC X(2).
+       01  DAGLOG-VELDEN.
+           02 DAGLOG-DATUM PIC 9(8).
+           02 FILLER PIC X.
+           02 DAGLOG-NETTO PIC S9(9)V99.
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+           PERFORM INITIALISEER
+           PERFORM TEL-SALDI
+           PERFORM LEES-DAGBEWEGINGEN
+           PERFORM LEES-VORIG-TOTAAL
+           PERFORM DRUK-RAPPORT
+           PERFORM BEWAAR-NIEUW-TOTAAL
+           STOP RUN.
+
+       INITIALISEER.
+           MOVE ZEROS TO REK
+           MOVE "N" TO GEDAAN
+           ACCEPT RUNDATUM FROM DATE YYYYMMDD
+           OPEN INPUT REKENINGEN
+           IF REKENINGEN-STATUS NOT = "00"
+               DISPLAY "KAN REKENINGENBESTAND NIET OPENEN, STATUS: "
+                   REKENINGEN-STATUS
+               STOP RUN
+           END-IF.
+
+       TEL-SALDI.
+           PERFORM TEL-VOLGENDE UNTIL STOPLEZEN
+           CLOSE REKENINGEN.
+
+       TEL-VOLGENDE.
+           READ REKENINGEN
+               AT END MOVE "J" TO GEDAAN
+           END-READ
+           IF NOT STOPLEZEN AND REKENINGEN-STATUS NOT = "00"
+               DISPLAY "REKENINGENBESTAND IS DEFECT, STATUS: "
+                   REKENINGEN-STATUS
+               STOP RUN
+           END-IF
+           IF NOT STOPLEZEN
+               ADD SALDO TO HUIDIG-TOTAAL
+           END-IF.
+
+       LEES-VORIG-TOTAAL.
+           COMPUTE VORIG-TOTAAL = HUIDIG-TOTAAL - NETTO-VANDAAG
+           MOVE "N" TO GEDAAN
+           OPEN INPUT DAGSALDO
+           READ DAGSALDO
+               AT END CONTINUE
+               NOT AT END
+                   MOVE DAGSALDO-REGEL TO DAGLOG-VELDEN
+                   MOVE DAGLOG-NETTO TO VORIG-TOTAAL
+           END-READ
+           CLOSE DAGSALDO.
+
+       LEES-DAGBEWEGINGEN.
+           MOVE "N" TO GEDAAN
+           OPEN INPUT DAGBEWEGINGEN-LOG
+           PERFORM LEES-VOLGENDE-BEWEGING UNTIL STOPLEZEN
+           CLOSE DAGBEWEGINGEN-LOG.
+
+       LEES-VOLGENDE-BEWEGING.
+           READ DAGBEWEGINGEN-LOG
+               AT END MOVE "J" TO GEDAAN
+           END-READ
+           IF NOT STOPLEZEN
+               MOVE DAGLOG-REGEL TO DAGLOG-VELDEN
+               IF DAGLOG-DATUM = RUNDATUM
+                   ADD DAGLOG-NETTO TO NETTO-VANDAAG
+               END-IF
+           END-IF.
+
+       DRUK-RAPPORT.
+           COMPUTE VERWACHT-TOTAAL = VORIG-TOTAAL + NETTO-VANDAAG
+           DISPLAY "EINDEDAGAFSLUITING " RUNDATUM
+           DISPLAY "-------------------------------".
+           DISPLAY "VORIG DAGTOTAAL     : " VORIG-TOTAAL.
+           DISPLAY "NETTO BEWEGINGEN     : " NETTO-VANDAAG.
+           DISPLAY "VERWACHT TOTAAL      : " VERWACHT-TOTAAL.
+           DISPLAY "WERKELIJK TOTAAL     : " HUIDIG-TOTAAL.
+           IF VERWACHT-TOTAAL = HUIDIG-TOTAAL
+               DISPLAY "BOEKEN SLUITEN - OK"
+           ELSE
+               DISPLAY "AFWIJKING GEVONDEN - CONTROLEER BOEKEN"
+           END-IF.
+
+       BEWAAR-NIEUW-TOTAAL.
+           MOVE RUNDATUM TO DAGLOG-DATUM
+           MOVE HUIDIG-TOTAAL TO DAGLOG-NETTO
+           MOVE DAGLOG-VELDEN TO DAGSALDO-REGEL
+           OPEN OUTPUT DAGSALDO
+           WRITE DAGSALDO-REGEL
+           CLOSE DAGSALDO.
