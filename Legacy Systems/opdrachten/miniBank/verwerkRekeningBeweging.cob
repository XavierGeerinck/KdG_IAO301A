@@ -0,0 +1,183 @@
+      *************************************************************
+      * VERWERK REKENING BEWEGING
+      *
+      * VERWERKT DE WACHTENDE STORTINGEN EN AFHALINGEN IN
+      * REKENINGBEWEGINGEN.DAT EN PAST ZE EEN VOOR EEN TOE OP HET
+      * SALDO VAN DE BETROKKEN REKENING IN REKENINGEN. EEN BEWEGING
+      * DIE HET SALDO ONDER DE KREDIETLIMIET ZOU DUWEN WORDT GEWEIGERD.
+      *
+      *************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VERWERK-REKENING-BEWEGING.
+       AUTHOR. XAVIER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REKENINGEN ASSIGN TO "BESTANDEN/REKENINGEN"
+                  ACCESS MODE IS RANDOM
+                  ORGANIZATION IS INDEXED
+                  RECORD KEY IS REKNR IN REK
+                  FILE STATUS IS REKENINGEN-STATUS.
+
+           SELECT OPTIONAL REKENINGBEWEGINGEN
+                  ASSIGN TO "BESTANDEN/REKENINGBEWEGINGEN.DAT"
+                  FILE STATUS IS REKBEW-STATUS.
+
+           SELECT OPTIONAL DAGBEWEGINGEN-LOG
+                  ASSIGN TO "BESTANDEN/DAGBEWEGINGEN.LOG"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ERRORLOG ASSIGN TO "BESTANDEN/ERRORLOG.LOG"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DAGBEWEGINGEN-LOG.
+       01  DAGLOG-REGEL PIC X(20).
+
+       FD  REKENINGBEWEGINGEN BLOCK CONTAINS 10 RECORDS.
+       01  REKENING-BEWEGING.
+           02 BEW-REKNR.
+               03 BEW-DEEL1 PIC 999.
+               03 BEW-DEEL2 PIC 9(7).
+               03 BEW-DEEL3 PIC 99.
+           02 BEW-BEDRAG PIC S9(7)V99.
+
+       FD  REKENINGEN BLOCK CONTAINS 10 RECORDS.
+       01  REK.
+           02 REKNR.
+               03 DEEL1 PIC 999.
+               03 DEEL2 PIC 9(7).
+               03 DEEL3 PIC 99.
+           02 KLANTNR PIC 9(7).
+           02 SALDO PIC S9(7)V99.
+           02 GEWIJZIGD PIC 9(8).
+           02 RENTE PIC 9(7)V99.
+           02 KREDIETLIMIET PIC 9(7)V99.
+           02 GESLOTEN PIC X(1).
+               88 REKENING-GESLOTEN VALUE "J".
+           02 DOMICILIERING PIC X(1).
+               88 DOM-INGESCHREVEN VALUE "J".
+           02 DOM-BEDRAG PIC 9(7)V99.
+
+       FD  ERRORLOG.
+       01  ERRLOG-REGEL.
+           COPY "errorlog.cpy".
+
+       WORKING-STORAGE SECTION.
+       77  GEDAAN PIC X(1).
+           88 STOP-LEZEN VALUE "J".
+       77  LEESRESULTAAT PIC X(1).
+           88 LEESFOUT VALUE "J".
+           88 GEEN-LEESFOUT VALUE "N".
+       77  NIEUW-SALDO PIC S9(8)V99.
+       77  RUNDATUM PIC 9(8).
+       77  TOTAAL-NETTO-BEWEGING PIC S9(9)V99 VALUE ZERO.
+       77  REKENINGEN-STATUS PIC X(2).
+       77  REKBEW-STATUS PIC X(2).
+       01  DAGLOG-VELDEN.
+           02 DAGLOG-DATUM PIC 9(8).
+           02 FILLER PIC X VALUE SPACE.
+           02 DAGLOG-NETTO PIC S9(9)V99.
+       01  REK-NAAR.
+           02 REKNR-NAAR.
+               03 DEEL1-NAAR PIC 999.
+               03 DEEL2-NAAR PIC 9(7).
+               03 DEEL3-NAAR PIC 99.
+           02 KLANTNR-NAAR PIC 9(7).
+           02 SALDO-NAAR PIC S9(7)V99.
+           02 GEWIJZIGD-NAAR PIC 9(8).
+           02 RENTE-NAAR PIC 9(7)V99.
+           02 KREDIETLIMIET-NAAR PIC 9(7)V99.
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+           PERFORM INITIALISEER
+           PERFORM VERWERK-BEWEGINGEN UNTIL STOP-LEZEN
+           PERFORM SLUIT-BESTANDEN
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+       INITIALISEER.
+           MOVE ZEROS TO REKENING-BEWEGING REK
+           ACCEPT RUNDATUM FROM DATE YYYYMMDD
+           OPEN I-O REKENINGEN
+           IF REKENINGEN-STATUS NOT = "00"
+               DISPLAY "KAN REKENINGENBESTAND NIET OPENEN, STATUS: "
+                   REKENINGEN-STATUS
+               PERFORM FOUT
+           END-IF
+           OPEN I-O REKENINGBEWEGINGEN
+           IF REKBEW-STATUS NOT = "00"
+               DISPLAY "KAN REKENINGBEWEGINGEN NIET OPENEN, STATUS: "
+                   REKBEW-STATUS
+               PERFORM FOUT
+           END-IF.
+
+       VERWERK-BEWEGINGEN.
+           READ REKENINGBEWEGINGEN
+               AT END SET STOP-LEZEN TO TRUE
+               NOT AT END PERFORM DOE-SALDOWIJZIGING
+           END-READ.
+
+       DOE-SALDOWIJZIGING.
+           DISPLAY "* BEWEGING OP " BEW-DEEL1 "-" BEW-DEEL2
+               "-" BEW-DEEL3
+           MOVE BEW-REKNR TO REKNR-NAAR
+           SET GEEN-LEESFOUT TO TRUE
+           READ REKENINGEN INTO REK-NAAR
+               KEY IS REKNR-NAAR
+               INVALID KEY SET LEESFOUT TO TRUE
+           END-READ
+           IF LEESFOUT AND REKENINGEN-STATUS NOT = "23"
+               DISPLAY "REKENINGENBESTAND IS DEFECT, STATUS: "
+                   REKENINGEN-STATUS
+               PERFORM FOUT
+           END-IF
+           IF GEEN-LEESFOUT
+               COMPUTE NIEUW-SALDO = SALDO-NAAR + BEW-BEDRAG
+               IF NIEUW-SALDO < 0 - KREDIETLIMIET-NAAR
+                   DISPLAY "AFGEWEZEN - ONVOLDOENDE KREDIETLIMIET"
+               ELSE
+                   MOVE NIEUW-SALDO TO SALDO-NAAR
+                   MOVE RUNDATUM TO GEWIJZIGD-NAAR
+                   MOVE REKNR-NAAR TO REKNR
+                   REWRITE REK FROM REK-NAAR
+                       INVALID KEY
+                           DISPLAY "REKENINGENBESTAND IS DEFECT, "
+                               "STATUS: " REKENINGEN-STATUS
+                           PERFORM FOUT
+                   END-REWRITE
+                   ADD BEW-BEDRAG TO TOTAAL-NETTO-BEWEGING
+               END-IF
+           ELSE
+               DISPLAY "FOUT BIJ HET ZOEKEN VAN DE REKENING!"
+           END-IF.
+
+       SLUIT-BESTANDEN.
+           DELETE FILE REKENINGBEWEGINGEN
+           CLOSE REKENINGEN
+           PERFORM LOG-DAGTOTAAL.
+
+       LOG-DAGTOTAAL.
+           MOVE RUNDATUM TO DAGLOG-DATUM
+           MOVE TOTAAL-NETTO-BEWEGING TO DAGLOG-NETTO
+           MOVE DAGLOG-VELDEN TO DAGLOG-REGEL
+           OPEN EXTEND DAGBEWEGINGEN-LOG
+           WRITE DAGLOG-REGEL
+           CLOSE DAGBEWEGINGEN-LOG.
+
+       FOUT.
+           MOVE SPACES TO ERRLOG-REGEL
+           MOVE "VERWERK-REKENING-BEWEGING" TO ERRLOG-PROGRAMMA
+           ACCEPT ERRLOG-DATUM FROM DATE YYYYMMDD
+           ACCEPT ERRLOG-TIJD FROM TIME
+           MOVE BEW-REKNR TO ERRLOG-SLEUTEL
+           OPEN EXTEND ERRORLOG
+           WRITE ERRLOG-REGEL
+           CLOSE ERRORLOG
+           DISPLAY "ER IS EEN FOUT OPGETREDEN"
+           MOVE 8 TO RETURN-CODE
+           GOBACK.
