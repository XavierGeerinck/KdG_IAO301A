@@ -14,7 +14,11 @@
            SELECT OPTIONAL KLANTEN ASSIGN TO "BESTANDEN/KLANTEN"
                   ACCESS MODE IS RANDOM
                   ORGANIZATION IS INDEXED
-                  RECORD KEY IS NR.
+                  RECORD KEY IS NR
+                  FILE STATUS IS KLANTEN-STATUS.
+
+           SELECT ERRORLOG ASSIGN TO "BESTANDEN/ERRORLOG.LOG"
+                  ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -27,6 +31,22 @@
            02 GEMEENTE PIC X(20).
            02 TEL      PIC X(13).
 
+       FD  ERRORLOG.
+       01  ERRLOG-REGEL.
+           COPY "errorlog.cpy".
+
+       WORKING-STORAGE SECTION.
+       77  KLANTEN-STATUS PIC X(2).
+       77  POSTCODE-RESULTAAT PIC X(1).
+           88 POSTCODE-OK VALUE "J".
+           88 POSTCODE-FOUT VALUE "N".
+       77  TEL-RESULTAAT PIC X(1).
+           88 TEL-OK VALUE "J".
+           88 TEL-FOUT VALUE "N".
+       77  TEL-INDEX PIC 9(2) COMP.
+       77  NA-SPATIE PIC X(1).
+           88 REEDS-SPATIE VALUE "J".
+
        PROCEDURE DIVISION.
 
        MAIN.
@@ -34,11 +54,17 @@
            PERFORM LEES-KLANT-IN
            PERFORM BEWAAR-KLANT
            PERFORM SLUIT-BESTAND
-           STOP RUN.
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
 
        INITIALISEER.
            MOVE ZEROS TO KLANT
-           OPEN I-O KLANTEN.
+           OPEN I-O KLANTEN
+           IF KLANTEN-STATUS NOT = "00"
+               DISPLAY "KAN KLANTENBESTAND NIET OPENEN, STATUS: "
+                   KLANTEN-STATUS
+               PERFORM FOUT
+           END-IF.
 
        LEES-KLANT-IN.
            DISPLAY "GEEF KLANTNUMMER OP:"
@@ -47,21 +73,82 @@
            ACCEPT NAAM
            DISPLAY "GEEF DE STRAAT EN NUMMER:"
            ACCEPT STRAAT
-           DISPLAY "GEEF DE POSTCODE:"
-           ACCEPT POSTCODE
+           PERFORM LEES-POSTCODE UNTIL POSTCODE-OK
            DISPLAY "GEEF DE GEMEENTE:"
            ACCEPT GEMEENTE
-           DISPLAY "GEEF HET TELEFOONNUMMER:"
-           ACCEPT TEL.
+           PERFORM LEES-TEL UNTIL TEL-OK.
+
+       LEES-POSTCODE.
+           DISPLAY "GEEF DE POSTCODE (4 CIJFERS):"
+           ACCEPT POSTCODE
+           PERFORM CONTROLEER-POSTCODE
+           IF POSTCODE-FOUT
+               DISPLAY "ONGELDIGE POSTCODE, PROBEER OPNIEUW"
+           END-IF.
+
+       CONTROLEER-POSTCODE.
+           SET POSTCODE-OK TO TRUE
+           IF POSTCODE(1:4) NOT NUMERIC OR POSTCODE(5:4) NOT = SPACES
+               SET POSTCODE-FOUT TO TRUE
+           END-IF.
+
+       LEES-TEL.
+           DISPLAY "GEEF HET TELEFOONNUMMER (CIJFERS, EVT. MET "
+               "VOORLOPEND +):"
+           ACCEPT TEL
+           PERFORM CONTROLEER-TEL
+           IF TEL-FOUT
+               DISPLAY "ONGELDIG TELEFOONNUMMER, PROBEER OPNIEUW"
+           END-IF.
+
+       CONTROLEER-TEL.
+           SET TEL-OK TO TRUE
+           MOVE "N" TO NA-SPATIE
+           PERFORM CONTROLEER-TEL-TEKEN VARYING TEL-INDEX FROM 1 BY 1
+               UNTIL TEL-INDEX > 13.
+
+       CONTROLEER-TEL-TEKEN.
+           IF TEL(TEL-INDEX:1) = SPACE
+               SET REEDS-SPATIE TO TRUE
+           ELSE
+               IF REEDS-SPATIE
+                   SET TEL-FOUT TO TRUE
+               ELSE
+                   IF TEL-INDEX = 1 AND TEL(TEL-INDEX:1) = "+"
+                       CONTINUE
+                   ELSE
+                       IF TEL(TEL-INDEX:1) NOT NUMERIC
+                           SET TEL-FOUT TO TRUE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
 
        BEWAAR-KLANT.
-           WRITE KLANT INVALID KEY PERFORM FOUT
+           WRITE KLANT
+               INVALID KEY
+                   IF KLANTEN-STATUS = "22"
+                       DISPLAY "KLANTNUMMER " NR " BESTAAT REEDS"
+                   ELSE
+                       DISPLAY "KLANTENBESTAND IS DEFECT, STATUS: "
+                           KLANTEN-STATUS
+                   END-IF
+                   PERFORM FOUT
            END-WRITE.
 
        SLUIT-BESTAND.
            CLOSE KLANTEN.
 
        FOUT.
+           MOVE SPACES TO ERRLOG-REGEL
+           MOVE "VOEGKLANTTOE" TO ERRLOG-PROGRAMMA
+           ACCEPT ERRLOG-DATUM FROM DATE YYYYMMDD
+           ACCEPT ERRLOG-TIJD FROM TIME
+           MOVE NR TO ERRLOG-SLEUTEL
+           OPEN EXTEND ERRORLOG
+           WRITE ERRLOG-REGEL
+           CLOSE ERRORLOG
            DISPLAY "ER IS EEN FOUT OPGETREDEN"
-           STOP RUN.
+           MOVE 8 TO RETURN-CODE
+           GOBACK.
 
