@@ -13,7 +13,12 @@
            SELECT KLANTEN ASSIGN TO "BESTANDEN/KLANTEN"
                   ACCESS MODE IS SEQUENTIAL
                   ORGANIZATION IS INDEXED
-                  RECORD KEY IS NR.
+                  RECORD KEY IS NR
+                  FILE STATUS IS KLANTEN-STATUS.
+
+           SELECT OPTIONAL KLANTEN-CSV
+                  ASSIGN TO "BESTANDEN/KLANTEN.CSV"
+                  ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -25,7 +30,14 @@
            02 POSTCODE PIC X(8).
            02 GEMEENTE PIC X(20).
            02 TEL      PIC X(13).
+
+       FD  KLANTEN-CSV.
+       01  KLANTEN-CSV-REGEL PIC X(100).
+
        WORKING-STORAGE SECTION.
+       77  UITVOERWIJZE PIC X(1).
+           88 UITVOER-CSV VALUE "C".
+           88 UITVOER-SCHERM VALUE "S".
        77  NRKOP PIC X(7) VALUE "  NR  ".
        77  NAAMKOP   PIC X(20) VALUE "        NAAM        ".
        77  STRAATKOP PIC X(30) VALUE "            STRAAT            ".
@@ -34,19 +46,49 @@
        77  TELKOP    PIC X(13) VALUE "     TEL     ".
        77  GEDAAN    PIC X(1).
            88 STOPLEZEN VALUE "J".
+       77  FILTERSOORT PIC X(1).
+           88 FILTER-OP-GEMEENTE VALUE "G".
+           88 FILTER-OP-POSTCODE VALUE "P".
+           88 GEEN-FILTER VALUE "N".
+       77  FILTERWAARDE PIC X(20).
+       77  FILTERRESULTAAT PIC X(1).
+           88 AAN-FILTER-VOLDAAN VALUE "J".
+       77  KLANTEN-STATUS PIC X(2).
 
        PROCEDURE DIVISION.
 
        MAIN.
            PERFORM INITIALISEER
-           PERFORM PRINTKLANTEN
+           IF UITVOER-CSV
+               PERFORM EXPORTEER-KLANTEN
+           ELSE
+               PERFORM PRINTKLANTEN
+           END-IF
            PERFORM SLUITBESTAND
-           STOP RUN.
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
 
        INITIALISEER.
            MOVE ZEROS TO KLANT
            MOVE "N" TO GEDAAN
-           OPEN INPUT KLANTEN.
+           DISPLAY "FILTEREN OP GEMEENTE(G), POSTCODE(P) OF GEEN(N)?"
+           ACCEPT FILTERSOORT
+           IF NOT GEEN-FILTER
+               DISPLAY "GEEF DE FILTERWAARDE OP:"
+               ACCEPT FILTERWAARDE
+           END-IF
+           DISPLAY "UITVOER NAAR SCHERM(S) OF CSV-BESTAND(C)?"
+           ACCEPT UITVOERWIJZE
+           OPEN INPUT KLANTEN
+           IF KLANTEN-STATUS NOT = "00"
+               DISPLAY "KAN KLANTENBESTAND NIET OPENEN, STATUS: "
+                   KLANTEN-STATUS
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF
+           IF UITVOER-CSV
+               OPEN OUTPUT KLANTEN-CSV
+           END-IF.
 
        PRINTKLANTEN.
            PERFORM PRINTHEADLINES
@@ -57,6 +99,33 @@
            PERFORM PRINTKLANT UNTIL STOPLEZEN
            PERFORM PRINTHEADLINES.
 
+       EXPORTEER-KLANTEN.
+           PERFORM EXPORTEER-KLANT UNTIL STOPLEZEN.
+
+       EXPORTEER-KLANT.
+           READ KLANTEN AT END MOVE "J" TO GEDAAN
+           END-READ
+           IF NOT STOPLEZEN AND KLANTEN-STATUS NOT = "00"
+               DISPLAY "KLANTENBESTAND IS DEFECT, STATUS: "
+                   KLANTEN-STATUS
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF
+           IF NOT STOPLEZEN
+               PERFORM VOLDOET-AAN-FILTER
+               IF AAN-FILTER-VOLDAAN
+                   STRING NR DELIMITED BY SIZE
+                       "," NAAM DELIMITED BY SIZE
+                       "," STRAAT DELIMITED BY SIZE
+                       "," POSTCODE DELIMITED BY SIZE
+                       "," GEMEENTE DELIMITED BY SIZE
+                       "," TEL DELIMITED BY SIZE
+                       INTO KLANTEN-CSV-REGEL
+                   END-STRING
+                   WRITE KLANTEN-CSV-REGEL
+               END-IF
+           END-IF.
+
        PRINTHEADLINES.
            DISPLAY "+-------+" WITH NO ADVANCING
            PERFORM PRINTMIN 20 TIMES
@@ -76,10 +145,35 @@
        PRINTKLANT.
            READ KLANTEN AT END MOVE "J" TO GEDAAN
            END-READ
+           IF NOT STOPLEZEN AND KLANTEN-STATUS NOT = "00"
+               DISPLAY "KLANTENBESTAND IS DEFECT, STATUS: "
+                   KLANTEN-STATUS
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF
            IF NOT STOPLEZEN
-               DISPLAY "|" NR "|" NAAM "|" WITH NO ADVANCING
-               DISPLAY STRAAT "|" POSTCODE "|" GEMEENTE "|" TEL "|"
+               PERFORM VOLDOET-AAN-FILTER
+               IF AAN-FILTER-VOLDAAN
+                   DISPLAY "|" NR "|" NAAM "|" WITH NO ADVANCING
+                   DISPLAY STRAAT "|" POSTCODE "|" GEMEENTE "|" TEL "|"
+               END-IF
+           END-IF.
+
+       VOLDOET-AAN-FILTER.
+           MOVE "N" TO FILTERRESULTAAT
+           IF GEEN-FILTER
+               SET AAN-FILTER-VOLDAAN TO TRUE
+           ELSE
+               IF FILTER-OP-GEMEENTE AND GEMEENTE = FILTERWAARDE
+                   SET AAN-FILTER-VOLDAAN TO TRUE
+               END-IF
+               IF FILTER-OP-POSTCODE AND POSTCODE = FILTERWAARDE
+                   SET AAN-FILTER-VOLDAAN TO TRUE
+               END-IF
            END-IF.
 
        SLUITBESTAND.
-           CLOSE KLANTEN.
+           CLOSE KLANTEN
+           IF UITVOER-CSV
+               CLOSE KLANTEN-CSV
+           END-IF.
