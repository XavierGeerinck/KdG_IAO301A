@@ -1,7 +1,9 @@
       *************************************************
       * PRINT REKENINGEN
       *
-      * DRUKT ALLE REKENINGEN AF OP STANDARD OUTPUT
+      * DRUKT ALLE REKENINGEN AF OP STANDARD OUTPUT. OP AANVRAAG
+      * WORDT DE LIJST AFGEDRUKT GESORTEERD OP SALDO AFLOPEND
+      * (VOOR EEN "TOP SALDI" OVERZICHT).
       *
       *************************************************
        IDENTIFICATION DIVISION.
@@ -13,7 +15,14 @@
            SELECT REKENINGEN ASSIGN TO "BESTANDEN/REKENINGEN"
                   ACCESS MODE IS SEQUENTIAL
                   ORGANIZATION IS INDEXED
-                  RECORD KEY IS REKNR.
+                  RECORD KEY IS REKNR
+                  FILE STATUS IS REKENINGEN-STATUS.
+
+           SELECT SORT-WERKBESTAND ASSIGN TO "BESTANDEN/SORTREK.TMP".
+
+           SELECT OPTIONAL REKENINGEN-CSV
+                  ASSIGN TO "BESTANDEN/REKENINGEN.CSV"
+                  ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -24,26 +33,75 @@
                03 DEEL2 PIC 9(7).
                03 DEEL3 PIC 99.
            02 KLANTNR PIC 9(7).
-           02 SALDO PIC 9(7)V99.
+           02 SALDO PIC S9(7)V99.
            02 GEWIJZIGD PIC 9(8).
            02 RENTE PIC 9(7)V99.
+           02 KREDIETLIMIET PIC 9(7)V99.
+           02 GESLOTEN PIC X(1).
+               88 REKENING-GESLOTEN VALUE "J".
+           02 DOMICILIERING PIC X(1).
+               88 DOM-INGESCHREVEN VALUE "J".
+           02 DOM-BEDRAG PIC 9(7)V99.
+
+       SD  SORT-WERKBESTAND.
+       01  SORT-REK.
+           02 SORT-REKNR.
+               03 SORT-DEEL1 PIC 999.
+               03 SORT-DEEL2 PIC 9(7).
+               03 SORT-DEEL3 PIC 99.
+           02 SORT-KLANTNR PIC 9(7).
+           02 SORT-SALDO PIC S9(7)V99.
+           02 SORT-GEWIJZIGD PIC 9(8).
+           02 SORT-RENTE PIC 9(7)V99.
+           02 SORT-KREDIETLIMIET PIC 9(7)V99.
+           02 SORT-GESLOTEN PIC X(1).
+           02 SORT-DOMICILIERING PIC X(1).
+           02 SORT-DOM-BEDRAG PIC 9(7)V99.
+
+       FD  REKENINGEN-CSV.
+       01  REKENINGEN-CSV-REGEL PIC X(90).
 
        WORKING-STORAGE SECTION.
-       77  FILE-STATUS PIC X.
+       77  LEESSTATUS PIC X.
            88 NOG-NIET-EINDE VALUE "N".
            88 EINDE VALUE "E".
+       77  REKENINGEN-STATUS PIC X(2).
+       77  SORTEREN-OP-SALDO PIC X(1).
+           88 MOET-SORTEREN VALUE "J".
+           88 NIET-SORTEREN VALUE "N".
+       77  UITVOERWIJZE PIC X(1).
+           88 UITVOER-CSV VALUE "C".
+           88 UITVOER-SCHERM VALUE "S".
 
        PROCEDURE DIVISION.
 
        MAIN.
            PERFORM INITIALISEER
-           PERFORM TOON-REKENINGEN
-           PERFORM SLUIT-BESTAND
-           STOP RUN.
+           IF MOET-SORTEREN
+               PERFORM TOON-GESORTEERD
+           ELSE
+               PERFORM TOON-REKENINGEN
+               PERFORM SLUIT-BESTAND
+           END-IF
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
 
        INITIALISEER.
            SET NOG-NIET-EINDE TO TRUE
-           OPEN INPUT REKENINGEN.
+           DISPLAY "SORTEREN OP SALDO AFLOPEND? (J/N):"
+           ACCEPT SORTEREN-OP-SALDO
+           DISPLAY "UITVOER NAAR SCHERM(S) OF CSV-BESTAND(C)?"
+           ACCEPT UITVOERWIJZE
+           OPEN INPUT REKENINGEN
+           IF REKENINGEN-STATUS NOT = "00"
+               DISPLAY "KAN REKENINGENBESTAND NIET OPENEN, STATUS: "
+                   REKENINGEN-STATUS
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF
+           IF UITVOER-CSV
+               OPEN OUTPUT REKENINGEN-CSV
+           END-IF.
 
        TOON-REKENINGEN.
            PERFORM TOONVOLGENDE UNTIL EINDE.
@@ -51,11 +109,76 @@
        TOONVOLGENDE.
            READ REKENINGEN AT END SET EINDE TO TRUE
            END-READ
+           IF NOT EINDE AND REKENINGEN-STATUS NOT = "00"
+               DISPLAY "REKENINGENBESTAND IS DEFECT, STATUS: "
+                   REKENINGEN-STATUS
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF
            IF NOG-NIET-EINDE
-               DISPLAY DEEL1 "-" DEEL2 "-" DEEL3
-               DISPLAY "  SALDO: " SALDO
+               IF UITVOER-CSV
+                   STRING DEEL1 DELIMITED BY SIZE
+                       "-" DEEL2 DELIMITED BY SIZE
+                       "-" DEEL3 DELIMITED BY SIZE
+                       "," SALDO DELIMITED BY SIZE
+                       "," KLANTNR DELIMITED BY SIZE
+                       "," GEWIJZIGD DELIMITED BY SIZE
+                       "," RENTE DELIMITED BY SIZE
+                       "," KREDIETLIMIET DELIMITED BY SIZE
+                       "," GESLOTEN DELIMITED BY SIZE
+                       "," DOMICILIERING DELIMITED BY SIZE
+                       "," DOM-BEDRAG DELIMITED BY SIZE
+                       INTO REKENINGEN-CSV-REGEL
+                   END-STRING
+                   WRITE REKENINGEN-CSV-REGEL
+               ELSE
+                   DISPLAY DEEL1 "-" DEEL2 "-" DEEL3
+                   DISPLAY "  SALDO: " SALDO
+               END-IF
+           END-IF.
+
+       TOON-GESORTEERD.
+           CLOSE REKENINGEN
+           SORT SORT-WERKBESTAND
+               ON DESCENDING KEY SORT-SALDO
+               USING REKENINGEN
+               OUTPUT PROCEDURE IS TOON-SORT-RESULTAAT
+           IF UITVOER-CSV
+               CLOSE REKENINGEN-CSV
+           END-IF.
+
+       TOON-SORT-RESULTAAT.
+           SET NOG-NIET-EINDE TO TRUE
+           PERFORM TOON-VOLGENDE-SORT UNTIL EINDE.
+
+       TOON-VOLGENDE-SORT.
+           RETURN SORT-WERKBESTAND AT END SET EINDE TO TRUE
+           END-RETURN
+           IF NOG-NIET-EINDE
+               IF UITVOER-CSV
+                   STRING SORT-DEEL1 DELIMITED BY SIZE
+                       "-" SORT-DEEL2 DELIMITED BY SIZE
+                       "-" SORT-DEEL3 DELIMITED BY SIZE
+                       "," SORT-SALDO DELIMITED BY SIZE
+                       "," SORT-KLANTNR DELIMITED BY SIZE
+                       "," SORT-GEWIJZIGD DELIMITED BY SIZE
+                       "," SORT-RENTE DELIMITED BY SIZE
+                       "," SORT-KREDIETLIMIET DELIMITED BY SIZE
+                       "," SORT-GESLOTEN DELIMITED BY SIZE
+                       "," SORT-DOMICILIERING DELIMITED BY SIZE
+                       "," SORT-DOM-BEDRAG DELIMITED BY SIZE
+                       INTO REKENINGEN-CSV-REGEL
+                   END-STRING
+                   WRITE REKENINGEN-CSV-REGEL
+               ELSE
+                   DISPLAY SORT-DEEL1 "-" SORT-DEEL2 "-" SORT-DEEL3
+                   DISPLAY "  SALDO: " SORT-SALDO
+               END-IF
            END-IF.
 
        SLUIT-BESTAND.
-           CLOSE REKENINGEN.
+           CLOSE REKENINGEN
+           IF UITVOER-CSV
+               CLOSE REKENINGEN-CSV
+           END-IF.
 
