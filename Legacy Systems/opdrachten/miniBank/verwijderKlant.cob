@@ -0,0 +1,171 @@
+      *************************************************************
+      * VERWIJDER KLANT
+      *
+      * LAAT TOE OM EEN KLANT TE VERWIJDEREN UIT HET KLANTENBESTAND.
+      * EEN KLANT WAARNAAR NOG REKENINGEN VERWIJZEN (KLANTNR IN
+      * REKENINGEN) WORDT NIET VERWIJDERD.
+      *
+      *************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VERWIJDER-KLANT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL KLANTEN ASSIGN TO "BESTANDEN/KLANTEN"
+                  ACCESS MODE IS RANDOM
+                  ORGANIZATION IS INDEXED
+                  RECORD KEY IS NR
+                  FILE STATUS IS KLANTEN-STATUS.
+
+           SELECT OPTIONAL REKENINGEN ASSIGN TO "BESTANDEN/REKENINGEN"
+                  ACCESS MODE IS SEQUENTIAL
+                  ORGANIZATION IS INDEXED
+                  RECORD KEY IS REKNR
+                  FILE STATUS IS REKENINGEN-STATUS.
+
+           SELECT ERRORLOG ASSIGN TO "BESTANDEN/ERRORLOG.LOG"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  KLANTEN BLOCK CONTAINS 10 RECORDS.
+       01  KLANT.
+           02 NR       PIC 9(7).
+           02 NAAM     PIC X(20).
+           02 STRAAT   PIC X(30).
+           02 POSTCODE PIC X(8).
+           02 GEMEENTE PIC X(20).
+           02 TEL      PIC X(13).
+
+       FD  REKENINGEN BLOCK CONTAINS 10 RECORDS.
+       01  REK.
+           02 REKNR.
+               03 DEEL1 PIC 999.
+               03 DEEL2 PIC 9(7).
+               03 DEEL3 PIC 99.
+           02 KLANTNR PIC 9(7).
+           02 SALDO PIC S9(7)V99.
+           02 GEWIJZIGD PIC 9(8).
+           02 RENTE PIC 9(7)V99.
+           02 KREDIETLIMIET PIC 9(7)V99.
+           02 GESLOTEN PIC X(1).
+               88 REKENING-GESLOTEN VALUE "J".
+           02 DOMICILIERING PIC X(1).
+               88 DOM-INGESCHREVEN VALUE "J".
+           02 DOM-BEDRAG PIC 9(7)V99.
+
+       FD  ERRORLOG.
+       01  ERRLOG-REGEL.
+           COPY "errorlog.cpy".
+
+       WORKING-STORAGE SECTION.
+       77  TE-VERWIJDEREN-NR PIC 9(7).
+       77  GEVONDEN PIC X(1).
+           88 KLANT-GEVONDEN VALUE "J".
+           88 KLANT-NIET-GEVONDEN VALUE "N".
+       77  GEDAAN PIC X(1).
+           88 STOPLEZEN VALUE "J".
+       77  NOG-GEKOPPELD PIC X(1).
+           88 HEEFT-REKENINGEN VALUE "J".
+           88 GEEN-REKENINGEN VALUE "N".
+       77  KLANTEN-STATUS PIC X(2).
+       77  REKENINGEN-STATUS PIC X(2).
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+           PERFORM INITIALISEER
+           PERFORM ZOEK-KLANT
+           IF KLANT-GEVONDEN
+               PERFORM CONTROLEER-REKENINGEN
+               IF HEEFT-REKENINGEN
+                   DISPLAY "KLANT " TE-VERWIJDEREN-NR
+                       " HEEFT NOG REKENINGEN, VERWIJDEREN GEWEIGERD"
+               ELSE
+                   PERFORM VERWIJDER
+               END-IF
+           ELSE
+               DISPLAY "GEEN KLANT GEVONDEN MET DIT KLANTNUMMER"
+           END-IF
+           PERFORM SLUIT-BESTANDEN
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+       INITIALISEER.
+           MOVE ZEROS TO KLANT
+           MOVE ZEROS TO REK
+           MOVE "N" TO GEDAAN
+           OPEN I-O KLANTEN
+           IF KLANTEN-STATUS NOT = "00"
+               DISPLAY "KAN KLANTENBESTAND NIET OPENEN, STATUS: "
+                   KLANTEN-STATUS
+               PERFORM FOUT
+           END-IF
+           OPEN INPUT REKENINGEN
+           IF REKENINGEN-STATUS NOT = "00"
+               DISPLAY "KAN REKENINGENBESTAND NIET OPENEN, STATUS: "
+                   REKENINGEN-STATUS
+               PERFORM FOUT
+           END-IF.
+
+       ZOEK-KLANT.
+           DISPLAY "GEEF HET KLANTNUMMER VAN DE TE VERWIJDEREN KLANT:"
+           ACCEPT TE-VERWIJDEREN-NR
+           MOVE TE-VERWIJDEREN-NR TO NR
+           SET KLANT-NIET-GEVONDEN TO TRUE
+           READ KLANTEN
+               INVALID KEY SET KLANT-NIET-GEVONDEN TO TRUE
+               NOT INVALID KEY SET KLANT-GEVONDEN TO TRUE
+           END-READ
+           IF KLANT-NIET-GEVONDEN AND KLANTEN-STATUS NOT = "23"
+               DISPLAY "KLANTENBESTAND IS DEFECT, STATUS: "
+                   KLANTEN-STATUS
+               PERFORM FOUT
+           END-IF.
+
+       CONTROLEER-REKENINGEN.
+           SET GEEN-REKENINGEN TO TRUE
+           PERFORM ZOEK-VOLGENDE-REKENING UNTIL STOPLEZEN
+               OR HEEFT-REKENINGEN.
+
+       ZOEK-VOLGENDE-REKENING.
+           READ REKENINGEN
+               AT END MOVE "J" TO GEDAAN
+           END-READ
+           IF NOT STOPLEZEN AND REKENINGEN-STATUS NOT = "00"
+               DISPLAY "REKENINGENBESTAND IS DEFECT, STATUS: "
+                   REKENINGEN-STATUS
+               PERFORM FOUT
+           END-IF
+           IF NOT STOPLEZEN
+               IF KLANTNR = TE-VERWIJDEREN-NR
+                   SET HEEFT-REKENINGEN TO TRUE
+               END-IF
+           END-IF.
+
+       VERWIJDER.
+           DELETE KLANTEN RECORD
+               INVALID KEY
+                   DISPLAY "KLANTENBESTAND IS DEFECT, STATUS: "
+                       KLANTEN-STATUS
+                   PERFORM FOUT
+           END-DELETE
+           DISPLAY "KLANT " TE-VERWIJDEREN-NR " VERWIJDERD".
+
+       SLUIT-BESTANDEN.
+           CLOSE KLANTEN
+           CLOSE REKENINGEN.
+
+       FOUT.
+           MOVE SPACES TO ERRLOG-REGEL
+           MOVE "VERWIJDER-KLANT" TO ERRLOG-PROGRAMMA
+           ACCEPT ERRLOG-DATUM FROM DATE YYYYMMDD
+           ACCEPT ERRLOG-TIJD FROM TIME
+           MOVE TE-VERWIJDEREN-NR TO ERRLOG-SLEUTEL
+           OPEN EXTEND ERRORLOG
+           WRITE ERRLOG-REGEL
+           CLOSE ERRORLOG
+           DISPLAY "ER IS EEN FOUT OPGETREDEN"
+           MOVE 8 TO RETURN-CODE
+           GOBACK.
