@@ -0,0 +1,131 @@
+      *************************************************************
+      * SLUIT REKENING
+      *
+      * LAAT TOE OM EEN REKENING TE SLUITEN. EEN REKENING WAARVAN
+      * SALDO NIET PRECIES NUL IS WORDT NIET GESLOTEN. BIJ SUCCES
+      * WORDT GESLOTEN OP "J" GEZET EN GEWIJZIGD BIJGEWERKT.
+      *
+      *************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SLUIT-REKENING.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL REKENINGEN ASSIGN TO "BESTANDEN/REKENINGEN"
+                  ACCESS MODE IS RANDOM
+                  ORGANIZATION IS INDEXED
+                  RECORD KEY IS REKNR
+                  FILE STATUS IS REKENINGEN-STATUS.
+
+           SELECT ERRORLOG ASSIGN TO "BESTANDEN/ERRORLOG.LOG"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REKENINGEN BLOCK CONTAINS 10 RECORDS.
+       01  REK.
+           02 REKNR.
+               03 DEEL1 PIC 999.
+               03 DEEL2 PIC 9(7).
+               03 DEEL3 PIC 99.
+           02 KLANTNR PIC 9(7).
+           02 SALDO PIC S9(7)V99.
+           02 GEWIJZIGD PIC 9(8).
+           02 RENTE PIC 9(7)V99.
+           02 KREDIETLIMIET PIC 9(7)V99.
+           02 GESLOTEN PIC X(1).
+               88 REKENING-GESLOTEN VALUE "J".
+           02 DOMICILIERING PIC X(1).
+               88 DOM-INGESCHREVEN VALUE "J".
+           02 DOM-BEDRAG PIC 9(7)V99.
+
+       FD  ERRORLOG.
+       01  ERRLOG-REGEL.
+           COPY "errorlog.cpy".
+
+       WORKING-STORAGE SECTION.
+       77  GEVONDEN PIC X(1).
+           88 REKENING-GEVONDEN VALUE "J".
+           88 REKENING-NIET-GEVONDEN VALUE "N".
+       77  RUNDATUM PIC 9(8).
+       77  REKENINGEN-STATUS PIC X(2).
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+           PERFORM INITIALISEER
+           PERFORM ZOEK-REKENING
+           IF REKENING-GEVONDEN
+               IF SALDO NOT = ZERO
+                   DISPLAY "REKENING " REKNR
+                       " HEEFT GEEN NULSALDO, SLUITEN GEWEIGERD"
+               ELSE
+                   IF REKENING-GESLOTEN
+                       DISPLAY "REKENING " REKNR " IS REEDS GESLOTEN"
+                   ELSE
+                       PERFORM SLUIT
+                   END-IF
+               END-IF
+           ELSE
+               DISPLAY "GEEN REKENING GEVONDEN MET DIT REKENINGNUMMER"
+           END-IF
+           PERFORM SLUIT-BESTAND
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+       INITIALISEER.
+           MOVE ZEROS TO REK
+           ACCEPT RUNDATUM FROM DATE YYYYMMDD
+           OPEN I-O REKENINGEN
+           IF REKENINGEN-STATUS NOT = "00"
+               DISPLAY "KAN REKENINGENBESTAND NIET OPENEN, STATUS: "
+                   REKENINGEN-STATUS
+               PERFORM FOUT
+           END-IF.
+
+       ZOEK-REKENING.
+           DISPLAY "GEEF HET REKENINGNUMMER OP (DEEL1/DEEL2/DEEL3):"
+           DISPLAY "DEEL1 (3 CIJFERS):"
+           ACCEPT DEEL1
+           DISPLAY "DEEL2 (7 CIJFERS):"
+           ACCEPT DEEL2
+           DISPLAY "DEEL3 (2 CIJFERS):"
+           ACCEPT DEEL3
+           SET REKENING-NIET-GEVONDEN TO TRUE
+           READ REKENINGEN
+               INVALID KEY SET REKENING-NIET-GEVONDEN TO TRUE
+               NOT INVALID KEY SET REKENING-GEVONDEN TO TRUE
+           END-READ
+           IF REKENING-NIET-GEVONDEN AND REKENINGEN-STATUS NOT = "23"
+               DISPLAY "REKENINGENBESTAND IS DEFECT, STATUS: "
+                   REKENINGEN-STATUS
+               PERFORM FOUT
+           END-IF.
+
+       SLUIT.
+           SET REKENING-GESLOTEN TO TRUE
+           MOVE RUNDATUM TO GEWIJZIGD
+           REWRITE REK
+               INVALID KEY
+                   DISPLAY "REKENINGENBESTAND IS DEFECT, STATUS: "
+                       REKENINGEN-STATUS
+                   PERFORM FOUT
+           END-REWRITE
+           DISPLAY "REKENING " REKNR " GESLOTEN".
+
+       SLUIT-BESTAND.
+           CLOSE REKENINGEN.
+
+       FOUT.
+           MOVE SPACES TO ERRLOG-REGEL
+           MOVE "SLUIT-REKENING" TO ERRLOG-PROGRAMMA
+           ACCEPT ERRLOG-DATUM FROM DATE YYYYMMDD
+           ACCEPT ERRLOG-TIJD FROM TIME
+           MOVE REKNR TO ERRLOG-SLEUTEL
+           OPEN EXTEND ERRORLOG
+           WRITE ERRLOG-REGEL
+           CLOSE ERRORLOG
+           DISPLAY "ER IS EEN FOUT OPGETREDEN"
+           MOVE 8 TO RETURN-CODE
+           GOBACK.
