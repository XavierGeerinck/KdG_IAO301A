@@ -0,0 +1,166 @@
+      *************************************************************
+      * VOEG REKENING TOE
+      *
+      * LAAT TOE OM EEN NIEUWE REKENING TOE TE VOEGEN AAN HET
+      * REKENINGENBESTAND VIA DE STANDARD INPUT. DE OPGEGEVEN
+      * KLANTNR MOET VOORKOMEN IN HET KLANTENBESTAND.
+      *
+      *************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VOEG-REKENING-TOE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL REKENINGEN ASSIGN TO "BESTANDEN/REKENINGEN"
+                  ACCESS MODE IS RANDOM
+                  ORGANIZATION IS INDEXED
+                  RECORD KEY IS REKNR
+                  FILE STATUS IS REKENINGEN-STATUS.
+
+           SELECT OPTIONAL KLANTEN ASSIGN TO "BESTANDEN/KLANTEN"
+                  ACCESS MODE IS RANDOM
+                  ORGANIZATION IS INDEXED
+                  RECORD KEY IS NR
+                  FILE STATUS IS KLANTEN-STATUS.
+
+           SELECT ERRORLOG ASSIGN TO "BESTANDEN/ERRORLOG.LOG"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REKENINGEN BLOCK CONTAINS 10 RECORDS.
+       01  REK.
+           02 REKNR.
+               03 DEEL1 PIC 999.
+               03 DEEL2 PIC 9(7).
+               03 DEEL3 PIC 99.
+           02 KLANTNR PIC 9(7).
+           02 SALDO PIC S9(7)V99.
+           02 GEWIJZIGD PIC 9(8).
+           02 RENTE PIC 9(7)V99.
+           02 KREDIETLIMIET PIC 9(7)V99.
+           02 GESLOTEN PIC X(1).
+               88 REKENING-GESLOTEN VALUE "J".
+           02 DOMICILIERING PIC X(1).
+               88 DOM-INGESCHREVEN VALUE "J".
+           02 DOM-BEDRAG PIC 9(7)V99.
+
+       FD  KLANTEN BLOCK CONTAINS 10 RECORDS.
+       01  KLANT.
+           02 NR       PIC 9(7).
+           02 NAAM     PIC X(20).
+           02 STRAAT   PIC X(30).
+           02 POSTCODE PIC X(8).
+           02 GEMEENTE PIC X(20).
+           02 TEL      PIC X(13).
+
+       FD  ERRORLOG.
+       01  ERRLOG-REGEL.
+           COPY "errorlog.cpy".
+
+       WORKING-STORAGE SECTION.
+       77  GEVONDEN-KLANT PIC X(1).
+           88 KLANT-BESTAAT VALUE "J".
+           88 KLANT-ONBEKEND VALUE "N".
+       77  REKENINGEN-STATUS PIC X(2).
+       77  KLANTEN-STATUS PIC X(2).
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+           PERFORM INITIALISEER
+           PERFORM LEES-REKENING-IN
+           PERFORM ZOEK-KLANT
+           IF KLANT-BESTAAT
+               PERFORM BEWAAR-REKENING
+           ELSE
+               DISPLAY "GEEN KLANT MET KLANTNUMMER " KLANTNR
+               DISPLAY "REKENING WORDT NIET AANGEMAAKT"
+           END-IF
+           PERFORM SLUIT-BESTANDEN
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+       INITIALISEER.
+           MOVE ZEROS TO REK
+           MOVE ZEROS TO KLANT
+           OPEN I-O REKENINGEN
+           IF REKENINGEN-STATUS NOT = "00"
+               DISPLAY "KAN REKENINGENBESTAND NIET OPENEN, STATUS: "
+                   REKENINGEN-STATUS
+               PERFORM FOUT
+           END-IF
+           OPEN INPUT KLANTEN
+           IF KLANTEN-STATUS NOT = "00"
+               DISPLAY "KAN KLANTENBESTAND NIET OPENEN, STATUS: "
+                   KLANTEN-STATUS
+               PERFORM FOUT
+           END-IF.
+
+       LEES-REKENING-IN.
+           DISPLAY "GEEF HET REKENINGNUMMER OP (DEEL1/DEEL2/DEEL3):"
+           DISPLAY "DEEL1 (3 CIJFERS):"
+           ACCEPT DEEL1
+           DISPLAY "DEEL2 (7 CIJFERS):"
+           ACCEPT DEEL2
+           DISPLAY "DEEL3 (2 CIJFERS):"
+           ACCEPT DEEL3
+           DISPLAY "GEEF HET KLANTNUMMER OP:"
+           ACCEPT KLANTNR
+           DISPLAY "GEEF HET OPENINGSSALDO OP:"
+           ACCEPT SALDO
+           DISPLAY "GEEF DE RENTEVOET OP:"
+           ACCEPT RENTE
+           DISPLAY "GEEF DE KREDIETLIMIET OP (0 = GEEN KREDIET):"
+           ACCEPT KREDIETLIMIET
+           DISPLAY "INSCHRIJVEN VOOR DOMICILIERING? (J/N):"
+           ACCEPT DOMICILIERING
+           IF DOM-INGESCHREVEN
+               DISPLAY "GEEF HET TE INCASSEREN BEDRAG OP:"
+               ACCEPT DOM-BEDRAG
+           ELSE
+               MOVE ZERO TO DOM-BEDRAG
+           END-IF.
+
+       ZOEK-KLANT.
+           SET KLANT-ONBEKEND TO TRUE
+           MOVE KLANTNR TO NR IN KLANT
+           READ KLANTEN
+               INVALID KEY SET KLANT-ONBEKEND TO TRUE
+               NOT INVALID KEY SET KLANT-BESTAAT TO TRUE
+           END-READ
+           IF KLANT-ONBEKEND AND KLANTEN-STATUS NOT = "23"
+               DISPLAY "KLANTENBESTAND IS DEFECT, STATUS: "
+                   KLANTEN-STATUS
+               PERFORM FOUT
+           END-IF.
+
+       BEWAAR-REKENING.
+           WRITE REK
+               INVALID KEY
+                   IF REKENINGEN-STATUS = "22"
+                       DISPLAY "REKENINGNUMMER " REKNR " BESTAAT REEDS"
+                   ELSE
+                       DISPLAY "REKENINGENBESTAND IS DEFECT, STATUS: "
+                           REKENINGEN-STATUS
+                   END-IF
+                   PERFORM FOUT
+           END-WRITE.
+
+       SLUIT-BESTANDEN.
+           CLOSE REKENINGEN
+           CLOSE KLANTEN.
+
+       FOUT.
+           MOVE SPACES TO ERRLOG-REGEL
+           MOVE "VOEG-REKENING-TOE" TO ERRLOG-PROGRAMMA
+           ACCEPT ERRLOG-DATUM FROM DATE YYYYMMDD
+           ACCEPT ERRLOG-TIJD FROM TIME
+           MOVE REKNR TO ERRLOG-SLEUTEL
+           OPEN EXTEND ERRORLOG
+           WRITE ERRLOG-REGEL
+           CLOSE ERRORLOG
+           DISPLAY "ER IS EEN FOUT OPGETREDEN"
+           MOVE 8 TO RETURN-CODE
+           GOBACK.
