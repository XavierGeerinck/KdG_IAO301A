@@ -0,0 +1,130 @@
+      *************************************************************
+      * BEREKEN RENTE
+      *
+      * MAANDELIJKSE BATCH DIE VOOR ELKE REKENING DE RENTE OP HET
+      * SALDO BEREKENT (RENTE IS EEN JAARLIJKS PERCENTAGE), BIJ HET
+      * SALDO TELT, GEWIJZIGD OP DE RUNDATUM ZET EN EEN CONTROLELIJST
+      * AFDRUKT MET DE TOTAAL UITBETAALDE RENTE.
+      *
+      *************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BEREKEN-RENTE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REKENINGEN ASSIGN TO "BESTANDEN/REKENINGEN"
+                  ACCESS MODE IS SEQUENTIAL
+                  ORGANIZATION IS INDEXED
+                  RECORD KEY IS REKNR
+                  FILE STATUS IS REKENINGEN-STATUS.
+
+           SELECT ERRORLOG ASSIGN TO "BESTANDEN/ERRORLOG.LOG"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REKENINGEN BLOCK CONTAINS 10 RECORDS.
+       01  REK.
+           02 REKNR.
+               03 DEEL1 PIC 999.
+               03 DEEL2 PIC 9(7).
+               03 DEEL3 PIC 99.
+           02 KLANTNR PIC 9(7).
+           02 SALDO PIC S9(7)V99.
+           02 GEWIJZIGD PIC 9(8).
+           02 RENTE PIC 9(7)V99.
+           02 KREDIETLIMIET PIC 9(7)V99.
+           02 GESLOTEN PIC X(1).
+               88 REKENING-GESLOTEN VALUE "J".
+           02 DOMICILIERING PIC X(1).
+               88 DOM-INGESCHREVEN VALUE "J".
+           02 DOM-BEDRAG PIC 9(7)V99.
+
+       FD  ERRORLOG.
+       01  ERRLOG-REGEL.
+           COPY "errorlog.cpy".
+
+       WORKING-STORAGE SECTION.
+       77  GEDAAN PIC X(1).
+           88 STOPLEZEN VALUE "J".
+       77  RUNDATUM PIC 9(8).
+       77  MAAND-RENTE PIC 9(7)V99.
+       77  TOTALE-RENTE PIC 9(9)V99 VALUE ZERO.
+       77  AANTAL-GECREDITEERD PIC 9(7) VALUE ZERO.
+       77  REKENINGEN-STATUS PIC X(2).
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+           PERFORM INITIALISEER
+           PERFORM VERWERK-REKENINGEN
+           PERFORM SLUIT-BESTAND
+           PERFORM DRUK-TOTALEN
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+       INITIALISEER.
+           MOVE ZEROS TO REK
+           MOVE "N" TO GEDAAN
+           ACCEPT RUNDATUM FROM DATE YYYYMMDD
+           OPEN I-O REKENINGEN
+           IF REKENINGEN-STATUS NOT = "00"
+               DISPLAY "KAN REKENINGENBESTAND NIET OPENEN, STATUS: "
+                   REKENINGEN-STATUS
+               PERFORM FOUT
+           END-IF
+           DISPLAY "RENTEBEREKENING - CONTROLELIJST"
+           DISPLAY "--------------------------------".
+
+       VERWERK-REKENINGEN.
+           PERFORM VERWERK-VOLGENDE UNTIL STOPLEZEN.
+
+       VERWERK-VOLGENDE.
+           READ REKENINGEN
+               AT END MOVE "J" TO GEDAAN
+           END-READ
+           IF NOT STOPLEZEN AND REKENINGEN-STATUS NOT = "00"
+               DISPLAY "REKENINGENBESTAND IS DEFECT, STATUS: "
+                   REKENINGEN-STATUS
+               PERFORM FOUT
+           END-IF
+           IF NOT STOPLEZEN AND NOT REKENING-GESLOTEN
+               PERFORM CREDITEER-RENTE
+           END-IF.
+
+       CREDITEER-RENTE.
+           COMPUTE MAAND-RENTE ROUNDED = SALDO * RENTE / 100 / 12
+           ADD MAAND-RENTE TO SALDO
+           MOVE RUNDATUM TO GEWIJZIGD
+           REWRITE REK
+               INVALID KEY
+                   DISPLAY "REKENINGENBESTAND IS DEFECT, STATUS: "
+                       REKENINGEN-STATUS
+                   PERFORM FOUT
+           END-REWRITE
+           ADD MAAND-RENTE TO TOTALE-RENTE
+           ADD 1 TO AANTAL-GECREDITEERD
+           DISPLAY "REKENING " DEEL1 "-" DEEL2 "-" DEEL3
+               " RENTE: " MAAND-RENTE " NIEUW SALDO: " SALDO.
+
+       SLUIT-BESTAND.
+           CLOSE REKENINGEN.
+
+       DRUK-TOTALEN.
+           DISPLAY "--------------------------------".
+           DISPLAY "AANTAL GECREDITEERD: " AANTAL-GECREDITEERD.
+           DISPLAY "TOTAAL RENTE BETAALD: " TOTALE-RENTE.
+
+       FOUT.
+           MOVE SPACES TO ERRLOG-REGEL
+           MOVE "BEREKEN-RENTE" TO ERRLOG-PROGRAMMA
+           ACCEPT ERRLOG-DATUM FROM DATE YYYYMMDD
+           ACCEPT ERRLOG-TIJD FROM TIME
+           MOVE REKNR TO ERRLOG-SLEUTEL
+           OPEN EXTEND ERRORLOG
+           WRITE ERRLOG-REGEL
+           CLOSE ERRORLOG
+           DISPLAY "ER IS EEN FOUT OPGETREDEN"
+           MOVE 8 TO RETURN-CODE
+           GOBACK.
