@@ -0,0 +1,118 @@
+      *************************************************************
+      * WIJZIG PRODUCT
+      *
+      * LAAT TOE OM DE GEGEVENS VAN EEN BESTAAND PRODUCT TE WIJZIGEN
+      * (NAAM, INSTOCK) VIA DE STANDARD INPUT.
+      *
+      *************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WIJZIG-PRODUCT.
+       AUTHOR. XAVIER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL Stock ASSIGN TO "BESTANDEN/STOCK.DAT"
+                  ACCESS MODE IS RANDOM
+                  ORGANIZATION IS INDEXED
+                  RECORD KEY IS NR
+                  FILE STATUS IS STOCK-STATUS.
+
+           SELECT ERRORLOG ASSIGN TO "BESTANDEN/ERRORLOG.LOG"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD Stock BLOCK CONTAINS 10 RECORDS.
+       01  PRODUCT.
+           02 NR            PIC X(6).
+           02 NAAM          PIC X(40).
+           02 INSTOCK       PIC 9(4).
+           02 REORDER-LEVEL PIC 9(4).
+           02 UNIT-COST     PIC 9(5)V99.
+
+       FD  ERRORLOG.
+       01  ERRLOG-REGEL.
+           COPY "errorlog.cpy".
+
+       WORKING-STORAGE SECTION.
+       77  STOCK-STATUS PIC X(2).
+       77  GEVONDEN PIC X(1).
+           88 PRODUCT-GEVONDEN VALUE "J".
+           88 PRODUCT-NIET-GEVONDEN VALUE "N".
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+           PERFORM INITIALISEER
+           PERFORM ZOEK-PRODUCT
+           IF PRODUCT-GEVONDEN
+               PERFORM WIJZIG-PRODUCT-GEGEVENS
+               PERFORM BEWAAR-WIJZIGING
+           ELSE
+               DISPLAY "GEEN PRODUCT GEVONDEN MET DIT PRODUCTNUMMER"
+           END-IF
+           PERFORM SLUIT-STOCK
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+       INITIALISEER.
+           MOVE ZEROS TO PRODUCT
+           OPEN I-O Stock
+           IF STOCK-STATUS NOT = "00"
+               DISPLAY "KAN STOCKBESTAND NIET OPENEN, STATUS: "
+                   STOCK-STATUS
+               PERFORM FOUT
+           END-IF.
+
+       ZOEK-PRODUCT.
+           DISPLAY "GEEF HET TE WIJZIGEN PRODUCTNUMMER:"
+           ACCEPT NR
+           SET PRODUCT-NIET-GEVONDEN TO TRUE
+           READ Stock
+               INVALID KEY SET PRODUCT-NIET-GEVONDEN TO TRUE
+               NOT INVALID KEY SET PRODUCT-GEVONDEN TO TRUE
+           END-READ
+           IF PRODUCT-NIET-GEVONDEN AND STOCK-STATUS NOT = "23"
+               DISPLAY "STOCKBESTAND IS DEFECT, STATUS: "
+                   STOCK-STATUS
+               PERFORM FOUT
+           END-IF.
+
+       WIJZIG-PRODUCT-GEGEVENS.
+           DISPLAY "HUIDIGE NAAM: " NAAM
+           DISPLAY "NIEUWE NAAM:"
+           ACCEPT NAAM
+           DISPLAY "HUIDIGE INSTOCK: " INSTOCK
+           DISPLAY "NIEUWE INSTOCK:"
+           ACCEPT INSTOCK
+           DISPLAY "HUIDIG BESTELPUNT: " REORDER-LEVEL
+           DISPLAY "NIEUW BESTELPUNT:"
+           ACCEPT REORDER-LEVEL
+           DISPLAY "HUIDIGE KOSTPRIJS: " UNIT-COST
+           DISPLAY "NIEUWE KOSTPRIJS:"
+           ACCEPT UNIT-COST.
+
+       BEWAAR-WIJZIGING.
+           REWRITE PRODUCT
+               INVALID KEY
+                   DISPLAY "STOCKBESTAND IS DEFECT, STATUS: "
+                       STOCK-STATUS
+                   PERFORM FOUT
+           END-REWRITE.
+
+       SLUIT-STOCK.
+           CLOSE Stock.
+
+       FOUT.
+           MOVE SPACES TO ERRLOG-REGEL
+           MOVE "WIJZIG-PRODUCT" TO ERRLOG-PROGRAMMA
+           ACCEPT ERRLOG-DATUM FROM DATE YYYYMMDD
+           ACCEPT ERRLOG-TIJD FROM TIME
+           MOVE NR TO ERRLOG-SLEUTEL
+           OPEN EXTEND ERRORLOG
+           WRITE ERRLOG-REGEL
+           CLOSE ERRORLOG
+           DISPLAY "ER IS EEN FOUT OPGETREDEN"
+           MOVE 8 TO RETURN-CODE
+           GOBACK.
