@@ -0,0 +1,144 @@
+      *************************************************************
+      * PRINT LOCATIE STOCK
+      *
+      * LEEST LOCATIE-STOCK SEQUENTIEEL (GESORTEERD OP PRODUCTNUMMER,
+      * LOCATIE) EN TELT PER PRODUCT DE LOCATIES OP TOT EEN
+      * CONSOLIDATIETOTAAL, DAT VERGELEKEN WORDT MET HET
+      * SYSTEEMBREDE INSTOCK-AANTAL IN STOCK.
+      *
+      *************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRINT-LOCATIE-STOCK.
+       AUTHOR. XAVIER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOCATIE-STOCK ASSIGN TO "BESTANDEN/LOCATIESTOCK.DAT"
+                  ACCESS MODE IS SEQUENTIAL
+                  ORGANIZATION IS INDEXED
+                  RECORD KEY IS LOC-SLEUTEL
+                  FILE STATUS IS LOCATIE-STATUS.
+
+           SELECT Stock ASSIGN TO "BESTANDEN/STOCK.DAT"
+                  ACCESS MODE IS RANDOM
+                  ORGANIZATION IS INDEXED
+                  RECORD KEY IS NR
+                  FILE STATUS IS STOCK-STATUS.
+
+           SELECT ERRORLOG ASSIGN TO "BESTANDEN/ERRORLOG.LOG"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOCATIE-STOCK.
+       01  LOCATIE-REC.
+           02 LOC-SLEUTEL.
+               03 LOC-NR       PIC X(6).
+               03 LOC-LOCATIE  PIC X(4).
+           02 LOC-INSTOCK  PIC 9(4).
+
+       FD Stock BLOCK CONTAINS 10 RECORDS.
+       01  PRODUCT.
+           02 NR            PIC X(6).
+           02 NAAM          PIC X(40).
+           02 INSTOCK       PIC 9(4).
+           02 REORDER-LEVEL PIC 9(4).
+           02 UNIT-COST     PIC 9(5)V99.
+
+       FD  ERRORLOG.
+       01  ERRLOG-REGEL.
+           COPY "errorlog.cpy".
+
+       WORKING-STORAGE SECTION.
+       77  LOCATIE-STATUS PIC X(2).
+       77  STOCK-STATUS PIC X(2).
+       77  GEDAAN PIC X(1).
+           88 STOPLEZEN VALUE "J".
+       77  HUIDIG-NR PIC X(6).
+       77  EERSTE-GROEP PIC X(1).
+           88 NOG-GEEN-GROEP VALUE "J".
+       77  LOCATIE-TOTAAL PIC 9(6) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+           PERFORM INITIALISEER
+           PERFORM TOON-LOCATIES
+           PERFORM SLUIT-BESTANDEN
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+       INITIALISEER.
+           MOVE ZEROS TO LOCATIE-REC PRODUCT
+           MOVE "N" TO GEDAAN
+           SET NOG-GEEN-GROEP TO TRUE
+           OPEN INPUT LOCATIE-STOCK
+           IF LOCATIE-STATUS NOT = "00"
+               DISPLAY "KAN LOCATIESTOCKBESTAND NIET OPENEN, STATUS: "
+                   LOCATIE-STATUS
+               PERFORM FOUT
+           END-IF
+           OPEN INPUT Stock
+           IF STOCK-STATUS NOT = "00"
+               DISPLAY "KAN STOCKBESTAND NIET OPENEN, STATUS: "
+                   STOCK-STATUS
+               PERFORM FOUT
+           END-IF
+           DISPLAY "STOCK PER LOCATIE"
+           DISPLAY "-----------------".
+
+       TOON-LOCATIES.
+           PERFORM TOON-VOLGENDE-LOCATIE UNTIL STOPLEZEN
+           IF NOT NOG-GEEN-GROEP
+               PERFORM TOON-GROEPTOTAAL
+           END-IF.
+
+       TOON-VOLGENDE-LOCATIE.
+           READ LOCATIE-STOCK AT END MOVE "J" TO GEDAAN
+           END-READ
+           IF NOT STOPLEZEN AND LOCATIE-STATUS NOT = "00"
+               DISPLAY "LOCATIESTOCKBESTAND IS DEFECT, STATUS: "
+                   LOCATIE-STATUS
+               PERFORM FOUT
+           END-IF
+           IF NOT STOPLEZEN
+               IF NOG-GEEN-GROEP
+                   MOVE LOC-NR TO HUIDIG-NR
+                   MOVE "N" TO EERSTE-GROEP
+               ELSE
+                   IF LOC-NR NOT = HUIDIG-NR
+                       PERFORM TOON-GROEPTOTAAL
+                       MOVE ZERO TO LOCATIE-TOTAAL
+                       MOVE LOC-NR TO HUIDIG-NR
+                   END-IF
+               END-IF
+               DISPLAY "  LOCATIE " LOC-LOCATIE " PRODUCT " LOC-NR
+                   ": " LOC-INSTOCK
+               ADD LOC-INSTOCK TO LOCATIE-TOTAAL
+           END-IF.
+
+       TOON-GROEPTOTAAL.
+           MOVE HUIDIG-NR TO NR IN PRODUCT
+           READ Stock
+               INVALID KEY MOVE ZERO TO INSTOCK IN PRODUCT
+           END-READ
+           DISPLAY "PRODUCT " HUIDIG-NR " LOCATIES SAMEN: "
+               LOCATIE-TOTAAL " SYSTEEMTOTAAL: " INSTOCK IN PRODUCT.
+
+       SLUIT-BESTANDEN.
+           CLOSE LOCATIE-STOCK
+           CLOSE Stock.
+
+       FOUT.
+           MOVE SPACES TO ERRLOG-REGEL
+           MOVE "PRINT-LOCATIE-STOCK" TO ERRLOG-PROGRAMMA
+           ACCEPT ERRLOG-DATUM FROM DATE YYYYMMDD
+           ACCEPT ERRLOG-TIJD FROM TIME
+           MOVE LOC-NR TO ERRLOG-SLEUTEL
+           OPEN EXTEND ERRORLOG
+           WRITE ERRLOG-REGEL
+           CLOSE ERRORLOG
+           DISPLAY "ER IS EEN FOUT OPGETREDEN"
+           MOVE 8 TO RETURN-CODE
+           GOBACK.
