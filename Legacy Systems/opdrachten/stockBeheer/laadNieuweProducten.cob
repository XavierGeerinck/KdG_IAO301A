@@ -0,0 +1,155 @@
+      *************************************************************
+      * LAAD NIEUWE PRODUCTEN
+      *
+      * LEEST EEN CATALOGUSBESTAND MET NIEUWE PRODUCTEN (ZELFDE
+      * OPBOUW ALS PRODUCT) EN SCHRIJFT ELK PRODUCT NAAR Stock. EEN
+      * PRODUCTNUMMER DAT AL BESTAAT WORDT AFGEKEURD EN OP DE
+      * AFKEURLIJST GEZET, DE REST VAN DE BATCH LOOPT GEWOON VERDER.
+      *
+      *************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LAAD-NIEUWE-PRODUCTEN.
+       AUTHOR. XAVIER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NIEUWE-PRODUCTEN
+                  ASSIGN TO "BESTANDEN/NIEUWEPRODUCTEN.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL Stock ASSIGN TO "BESTANDEN/STOCK.DAT"
+                  ACCESS MODE IS RANDOM
+                  ORGANIZATION IS INDEXED
+                  RECORD KEY IS NR
+                  FILE STATUS IS STOCK-STATUS.
+
+           SELECT AFGEKEURDE-PRODUCTEN
+                  ASSIGN TO "BESTANDEN/AFGEKEURDEPRODUCTEN.LST"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ERRORLOG ASSIGN TO "BESTANDEN/ERRORLOG.LOG"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NIEUWE-PRODUCTEN.
+       01  NIEUW-PRODUCT.
+           02 NPR-NR            PIC X(6).
+           02 NPR-NAAM          PIC X(40).
+           02 NPR-INSTOCK       PIC 9(4).
+           02 NPR-REORDER-LEVEL PIC 9(4).
+           02 NPR-UNIT-COST     PIC 9(5)V99.
+
+       FD Stock BLOCK CONTAINS 10 RECORDS.
+       01  PRODUCT.
+           02 NR            PIC X(6).
+           02 NAAM          PIC X(40).
+           02 INSTOCK       PIC 9(4).
+           02 REORDER-LEVEL PIC 9(4).
+           02 UNIT-COST     PIC 9(5)V99.
+
+       FD  AFGEKEURDE-PRODUCTEN.
+       01  AFKEUR-REGEL PIC X(60).
+
+       FD  ERRORLOG.
+       01  ERRLOG-REGEL.
+           COPY "errorlog.cpy".
+
+       WORKING-STORAGE SECTION.
+       77  GEDAAN PIC X(1).
+           88 STOPLEZEN VALUE "J".
+       77  AANTAL-AANVAARD PIC 9(7) VALUE ZERO.
+       77  AANTAL-AFGEKEURD PIC 9(7) VALUE ZERO.
+       77  STOCK-STATUS PIC X(2).
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+           PERFORM INITIALISEER
+           PERFORM VERWERK-PRODUCTEN UNTIL STOPLEZEN
+           PERFORM SLUIT-BESTANDEN
+           PERFORM DRUK-TOTALEN
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+       INITIALISEER.
+           MOVE "N" TO GEDAAN
+           OPEN INPUT NIEUWE-PRODUCTEN
+           OPEN I-O Stock
+           IF STOCK-STATUS NOT = "00"
+               DISPLAY "KAN STOCKBESTAND NIET OPENEN, STATUS: "
+                   STOCK-STATUS
+               PERFORM FOUT
+           END-IF
+           OPEN OUTPUT AFGEKEURDE-PRODUCTEN
+           DISPLAY "LADEN NIEUWE PRODUCTEN"
+           DISPLAY "-----------------------".
+
+       VERWERK-PRODUCTEN.
+           READ NIEUWE-PRODUCTEN
+               AT END MOVE "J" TO GEDAAN
+           END-READ
+           IF NOT STOPLEZEN
+               PERFORM SCHRIJF-PRODUCT
+           END-IF.
+
+       SCHRIJF-PRODUCT.
+           MOVE NPR-NR TO NR
+           MOVE NPR-NAAM TO NAAM
+           MOVE NPR-INSTOCK TO INSTOCK
+           MOVE NPR-REORDER-LEVEL TO REORDER-LEVEL
+           MOVE NPR-UNIT-COST TO UNIT-COST
+           WRITE PRODUCT
+               INVALID KEY PERFORM AFKEUREN
+               NOT INVALID KEY PERFORM AANVAARDEN
+           END-WRITE.
+
+       AANVAARDEN.
+           ADD 1 TO AANTAL-AANVAARD
+           DISPLAY "AANVAARD  : " NR " " NAAM.
+
+       AFKEUREN.
+           ADD 1 TO AANTAL-AFGEKEURD
+           IF STOCK-STATUS = "22"
+               DISPLAY "AFGEKEURD : " NR
+                   " (PRODUCTNUMMER BESTAAT REEDS)"
+               MOVE SPACES TO AFKEUR-REGEL
+               STRING NR DELIMITED BY SIZE
+                   " PRODUCTNUMMER BESTAAT REEDS" DELIMITED BY SIZE
+                   INTO AFKEUR-REGEL
+               END-STRING
+           ELSE
+               DISPLAY "AFGEKEURD : " NR
+                   " (STOCKBESTAND DEFECT, STATUS: " STOCK-STATUS ")"
+               MOVE SPACES TO AFKEUR-REGEL
+               STRING NR DELIMITED BY SIZE
+                   " STOCKBESTAND DEFECT, STATUS: " DELIMITED BY SIZE
+                   STOCK-STATUS DELIMITED BY SIZE
+                   INTO AFKEUR-REGEL
+               END-STRING
+           END-IF
+           WRITE AFKEUR-REGEL.
+
+       SLUIT-BESTANDEN.
+           CLOSE NIEUWE-PRODUCTEN
+           CLOSE Stock
+           CLOSE AFGEKEURDE-PRODUCTEN.
+
+       DRUK-TOTALEN.
+           DISPLAY "-----------------------".
+           DISPLAY "AANVAARD : " AANTAL-AANVAARD.
+           DISPLAY "AFGEKEURD: " AANTAL-AFGEKEURD.
+
+       FOUT.
+           MOVE SPACES TO ERRLOG-REGEL
+           MOVE "LAAD-NIEUWE-PRODUCTEN" TO ERRLOG-PROGRAMMA
+           ACCEPT ERRLOG-DATUM FROM DATE YYYYMMDD
+           ACCEPT ERRLOG-TIJD FROM TIME
+           MOVE NR TO ERRLOG-SLEUTEL
+           OPEN EXTEND ERRORLOG
+           WRITE ERRLOG-REGEL
+           CLOSE ERRORLOG
+           DISPLAY "ER IS EEN FOUT OPGETREDEN"
+           MOVE 8 TO RETURN-CODE
+           GOBACK.
