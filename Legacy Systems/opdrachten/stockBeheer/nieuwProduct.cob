@@ -18,15 +18,28 @@
            SELECT Stock ASSIGN TO "BESTANDEN/STOCK.DAT"
                   ACCESS MODE IS RANDOM
                   ORGANIZATION IS INDEXED
-                  RECORD KEY IS NR.
+                  RECORD KEY IS NR
+                  FILE STATUS IS STOCK-STATUS.
+
+           SELECT ERRORLOG ASSIGN TO "BESTANDEN/ERRORLOG.LOG"
+                  ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD Stock.
        01  PRODUCT.
-           02 NR       PIC X(6).
-           02 NAAM     PIC X(40).
-           02 INSTOCK  PIC 9(4).
+           02 NR            PIC X(6).
+           02 NAAM          PIC X(40).
+           02 INSTOCK       PIC 9(4).
+           02 REORDER-LEVEL PIC 9(4).
+           02 UNIT-COST     PIC 9(5)V99.
+
+       FD  ERRORLOG.
+       01  ERRLOG-REGEL.
+           COPY "errorlog.cpy".
+
+       WORKING-STORAGE SECTION.
+       77  STOCK-STATUS PIC X(2).
 
        PROCEDURE DIVISION.
 
@@ -35,11 +48,17 @@
            PERFORM INVOER-PRODUCT
            PERFORM VOEG-PRODUCT-TOE
            PERFORM SLUIT-STOCK
-           STOP RUN.
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
 
        INITIALISEER.
            MOVE ZEROS TO PRODUCT
-           OPEN I-O Stock.
+           OPEN I-O Stock
+           IF STOCK-STATUS NOT = "00"
+               DISPLAY "KAN STOCKBESTAND NIET OPENEN, STATUS: "
+                   STOCK-STATUS
+               PERFORM FOUT
+           END-IF.
 
        INVOER-PRODUCT.
            DISPLAY "GEEF HET PRODUCTNUMMER:"
@@ -48,15 +67,36 @@
            ACCEPT NAAM.
            DISPLAY "GEEF HET STOCKAANTAL"
            ACCEPT INSTOCK.
+           DISPLAY "GEEF HET BESTELPUNT (REORDER-LEVEL):"
+           ACCEPT REORDER-LEVEL.
+           DISPLAY "GEEF DE KOSTPRIJS PER EENHEID:"
+           ACCEPT UNIT-COST.
 
        VOEG-PRODUCT-TOE.
-           WRITE PRODUCT INVALID KEY PERFORM FOUT
+           WRITE PRODUCT
+               INVALID KEY
+                   IF STOCK-STATUS = "22"
+                       DISPLAY "PRODUCTNUMMER " NR " BESTAAT REEDS"
+                   ELSE
+                       DISPLAY "STOCKBESTAND IS DEFECT, STATUS: "
+                           STOCK-STATUS
+                   END-IF
+                   PERFORM FOUT
            END-WRITE.
 
        SLUIT-STOCK.
            CLOSE Stock.
 
        FOUT.
+           MOVE SPACES TO ERRLOG-REGEL
+           MOVE "NIEUW-PRODUCT" TO ERRLOG-PROGRAMMA
+           ACCEPT ERRLOG-DATUM FROM DATE YYYYMMDD
+           ACCEPT ERRLOG-TIJD FROM TIME
+           MOVE NR TO ERRLOG-SLEUTEL
+           OPEN EXTEND ERRORLOG
+           WRITE ERRLOG-REGEL
+           CLOSE ERRORLOG
            DISPLAY "ER IS EEN FOUT OPGETREDEN"
-           STOP RUN.
+           MOVE 8 TO RETURN-CODE
+           GOBACK.
 
