@@ -0,0 +1,99 @@
+      *************************************************************
+      * PRINT LAGE STOCK
+      *
+      * LEEST Stock SEQUENTIEEL EN LIJST ELK PRODUCT WAARVAN INSTOCK
+      * OP OF ONDER REORDER-LEVEL IS GEZAKT, ALS BESTELVOORSTEL VOOR
+      * INKOOP.
+      *
+      *************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRINT-LAGE-STOCK.
+       AUTHOR. XAVIER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Stock ASSIGN TO "BESTANDEN/STOCK.DAT"
+                  ACCESS MODE IS SEQUENTIAL
+                  ORGANIZATION IS INDEXED
+                  RECORD KEY IS NR
+                  FILE STATUS IS STOCK-STATUS.
+
+           SELECT ERRORLOG ASSIGN TO "BESTANDEN/ERRORLOG.LOG"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD Stock BLOCK CONTAINS 10 RECORDS.
+       01  PRODUCT.
+           02 NR            PIC X(6).
+           02 NAAM          PIC X(40).
+           02 INSTOCK       PIC 9(4).
+           02 REORDER-LEVEL PIC 9(4).
+           02 UNIT-COST     PIC 9(5)V99.
+
+       FD  ERRORLOG.
+       01  ERRLOG-REGEL.
+           COPY "errorlog.cpy".
+
+       WORKING-STORAGE SECTION.
+       77  STOCK-STATUS PIC X(2).
+       77  GEDAAN PIC X(1).
+           88 STOPLEZEN VALUE "J".
+       77  AANTAL-TE-BESTELLEN PIC 9(7) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+           PERFORM INITIALISEER
+           PERFORM CONTROLEER-STOCK
+           PERFORM SLUIT-STOCK
+           DISPLAY "AANTAL TE BESTELLEN PRODUCTEN: "
+               AANTAL-TE-BESTELLEN
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+       INITIALISEER.
+           MOVE ZEROS TO PRODUCT
+           MOVE "N" TO GEDAAN
+           OPEN INPUT Stock
+           IF STOCK-STATUS NOT = "00"
+               DISPLAY "KAN STOCKBESTAND NIET OPENEN, STATUS: "
+                   STOCK-STATUS
+               PERFORM FOUT
+           END-IF
+           DISPLAY "BESTELVOORSTEL - PRODUCTEN ONDER BESTELPUNT"
+           DISPLAY "--------------------------------------------".
+
+       CONTROLEER-STOCK.
+           PERFORM CONTROLEER-VOLGENDE UNTIL STOPLEZEN.
+
+       CONTROLEER-VOLGENDE.
+           READ Stock AT END MOVE "J" TO GEDAAN
+           END-READ
+           IF NOT STOPLEZEN AND STOCK-STATUS NOT = "00"
+               DISPLAY "STOCKBESTAND IS DEFECT, STATUS: " STOCK-STATUS
+               PERFORM FOUT
+           END-IF
+           IF NOT STOPLEZEN AND INSTOCK <= REORDER-LEVEL
+               ADD 1 TO AANTAL-TE-BESTELLEN
+               DISPLAY "PRODUCT " NR " " NAAM
+               DISPLAY "  IN STOCK: " INSTOCK
+                   "  BESTELPUNT: " REORDER-LEVEL
+           END-IF.
+
+       SLUIT-STOCK.
+           CLOSE Stock.
+
+       FOUT.
+           MOVE SPACES TO ERRLOG-REGEL
+           MOVE "PRINT-LAGE-STOCK" TO ERRLOG-PROGRAMMA
+           ACCEPT ERRLOG-DATUM FROM DATE YYYYMMDD
+           ACCEPT ERRLOG-TIJD FROM TIME
+           MOVE NR TO ERRLOG-SLEUTEL
+           OPEN EXTEND ERRORLOG
+           WRITE ERRLOG-REGEL
+           CLOSE ERRORLOG
+           DISPLAY "ER IS EEN FOUT OPGETREDEN"
+           MOVE 8 TO RETURN-CODE
+           GOBACK.
