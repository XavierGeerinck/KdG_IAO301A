@@ -8,11 +8,29 @@
            SELECT Stock ASSIGN TO "BESTANDEN/STOCK.DAT"
                   ACCESS MODE IS RANDOM
                   ORGANIZATION IS INDEXED
-                  RECORD KEY IS NR IN Stock.
+                  RECORD KEY IS NR IN Stock
+                  FILE STATUS IS STOCK-STATUS.
 
            SELECT OPTIONAL Bewegingen
-                  ASSIGN TO "BESTANDEN/BEWEGINGEN.DAT"
-                  ACCESS MODE IS RANDOM.
+                  ASSIGN TO "BESTANDEN/BEWEGINGEN.DAT".
+
+           SELECT OPTIONAL BEWEGINGEN-HIST
+                  ASSIGN TO "BESTANDEN/BEWEGINGEN.HIST"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL BEWEGING-RESTART
+                  ASSIGN TO "BESTANDEN/BEWEGING.RESTART"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS RESTART-STATUS.
+
+           SELECT LOCATIE-STOCK ASSIGN TO "BESTANDEN/LOCATIESTOCK.DAT"
+                  ACCESS MODE IS RANDOM
+                  ORGANIZATION IS INDEXED
+                  RECORD KEY IS LOC-SLEUTEL
+                  FILE STATUS IS LOCATIE-STATUS.
+
+           SELECT ERRORLOG ASSIGN TO "BESTANDEN/ERRORLOG.LOG"
+                  ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -20,12 +38,38 @@
        01  BEWEGING.
            02 PRODNR     PIC X(6).
            02 CHANGE     PIC S9(5).
+           02 TRANSTYPE  PIC X(1).
+               88 PURCHASE   VALUE "P".
+               88 SALE       VALUE "S".
+               88 RETURN-MOV VALUE "R".
+               88 ADJUSTMENT VALUE "A".
+               88 DAMAGE     VALUE "D".
+           02 LOCATIE    PIC X(4).
 
        FD Stock BLOCK CONTAINS 10 RECORDS.
        01  PRODUCT.
-           02 NR       PIC X(6).
-           02 NAAM     PIC X(40).
-           02 INSTOCK  PIC 9(4).
+           02 NR            PIC X(6).
+           02 NAAM          PIC X(40).
+           02 INSTOCK       PIC 9(4).
+           02 REORDER-LEVEL PIC 9(4).
+           02 UNIT-COST     PIC 9(5)V99.
+
+       FD  BEWEGINGEN-HIST.
+       01  HIST-REGEL PIC X(30).
+
+       FD  BEWEGING-RESTART.
+       01  RESTART-REGEL PIC 9(7).
+
+       FD  LOCATIE-STOCK.
+       01  LOCATIE-REC.
+           02 LOC-SLEUTEL.
+               03 LOC-NR       PIC X(6).
+               03 LOC-LOCATIE  PIC X(4).
+           02 LOC-INSTOCK  PIC 9(4).
+
+       FD  ERRORLOG.
+       01  ERRLOG-REGEL.
+           COPY "errorlog.cpy".
 
        WORKING-STORAGE SECTION.
        77 GEDAAN PIC X(1).
@@ -33,10 +77,37 @@
        77 LEESRESULTAAT PIC X(1).
            88 LEESFOUT VALUE "J".
            88 GEEN-LEESFOUT VALUE "N".
+       77 STOCK-STATUS PIC X(2).
+       77 NIEUWE-INSTOCK PIC S9(5).
+       77 RUNDATUM PIC 9(8).
+       77 REEDS-VERWERKT PIC 9(7) VALUE ZERO.
+       77 VERWERKT-TELLER PIC 9(7) VALUE ZERO.
+       77 RESTART-STATUS PIC X(2).
+       77 GELEZEN-AANTAL PIC 9(7) VALUE ZERO.
+       77 GELEZEN-SOM PIC S9(9) VALUE ZERO.
+       77 TOEGEPAST-AANTAL PIC 9(7) VALUE ZERO.
+       77 TOEGEPAST-SOM PIC S9(9) VALUE ZERO.
+       77 VERWORPEN-AANTAL PIC 9(7) VALUE ZERO.
+       77 VERWORPEN-SOM PIC S9(9) VALUE ZERO.
+       77 LOCATIE-STATUS PIC X(2).
+       77 NIEUWE-LOC-INSTOCK PIC S9(5).
+       77 LOCATIE-RESULTAAT PIC X(1).
+           88 LOCATIE-OK VALUE "J".
+           88 LOCATIE-NIET-OK VALUE "N".
        01 PROD-NAAR.
-           02 NR      PIC X(6).
-           02 NAAM    PIC X(40).
-           02 INSTOCK PIC 9(4).
+           02 NR            PIC X(6).
+           02 NAAM          PIC X(40).
+           02 INSTOCK       PIC 9(4).
+           02 REORDER-LEVEL PIC 9(4).
+           02 UNIT-COST     PIC 9(5)V99.
+       01 HIST-VELDEN.
+           02 HIST-DATUM     PIC 9(8).
+           02 FILLER         PIC X VALUE SPACE.
+           02 HIST-PRODNR    PIC X(6).
+           02 FILLER         PIC X VALUE SPACE.
+           02 HIST-TRANSTYPE PIC X(1).
+           02 FILLER         PIC X VALUE SPACE.
+           02 HIST-INSTOCK   PIC 9(4).
 
        PROCEDURE DIVISION.
 
@@ -44,20 +115,56 @@
            PERFORM INITIALISEER
            PERFORM VERWERK-BEWEGING UNTIL STOP-LEZEN
            PERFORM SLUIT-BESTANDEN
-           STOP RUN.
+           PERFORM TOON-CONTROLETOTALEN
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
 
        INITIALISEER.
            MOVE ZEROS TO BEWEGING PRODUCT
+           ACCEPT RUNDATUM FROM DATE YYYYMMDD
            OPEN I-O Stock
-           OPEN I-O Bewegingen.
+           IF STOCK-STATUS NOT = "00"
+               DISPLAY "KAN STOCKBESTAND NIET OPENEN, STATUS: "
+                   STOCK-STATUS
+               PERFORM FOUT
+           END-IF
+           OPEN I-O Bewegingen
+           OPEN EXTEND BEWEGINGEN-HIST
+           OPEN I-O LOCATIE-STOCK
+           IF LOCATIE-STATUS NOT = "00"
+               DISPLAY "KAN LOCATIESTOCKBESTAND NIET OPENEN, STATUS: "
+                   LOCATIE-STATUS
+               PERFORM FOUT
+           END-IF
+           PERFORM LEES-CHECKPOINT
+           MOVE REEDS-VERWERKT TO VERWERKT-TELLER
+           PERFORM SLA-REEDS-VERWERKTE-OVER REEDS-VERWERKT TIMES.
+
+       LEES-CHECKPOINT.
+           MOVE ZERO TO REEDS-VERWERKT
+           OPEN INPUT BEWEGING-RESTART
+           IF RESTART-STATUS = "00"
+               READ BEWEGING-RESTART
+                   AT END CONTINUE
+                   NOT AT END MOVE RESTART-REGEL TO REEDS-VERWERKT
+               END-READ
+           END-IF
+           CLOSE BEWEGING-RESTART.
+
+       SLA-REEDS-VERWERKTE-OVER.
+           READ Bewegingen
+               AT END SET STOP-LEZEN TO TRUE
+           END-READ.
 
        VERWERK-BEWEGING.
-           READ Bewegingen 
+           READ Bewegingen
                AT END SET STOP-LEZEN TO TRUE
                NOT AT END PERFORM DOESTOCKCHANGE
            END-READ.
 
        DOESTOCKCHANGE.
+           ADD 1 TO GELEZEN-AANTAL
+           ADD CHANGE IN BEWEGING TO GELEZEN-SOM
            DISPLAY "* STOCKCHANGE OP " WITH NO ADVANCING
            DISPLAY PRODNR IN BEWEGING
            MOVE PRODNR TO NR IN PRODUCT
@@ -65,20 +172,131 @@
            READ Stock INTO PROD-NAAR
                INVALID KEY SET LEESFOUT TO TRUE
            END-READ
+           IF LEESFOUT AND STOCK-STATUS NOT = "23"
+               DISPLAY "STOCKBESTAND IS DEFECT, STATUS: " STOCK-STATUS
+               PERFORM FOUT
+           END-IF
            DISPLAY "PRODNAAM: " WITH NO ADVANCING
            DISPLAY NAAM IN PROD-NAAR
            IF GEEN-LEESFOUT
-               ADD CHANGE TO INSTOCK IN PROD-NAAR
-               REWRITE PRODUCT FROM PROD-NAAR
-               
+               COMPUTE NIEUWE-INSTOCK = INSTOCK IN PROD-NAAR + CHANGE
+               IF NIEUWE-INSTOCK < 0
+                   DISPLAY "SHORTAGE - TE WEINIG OP STOCK VOOR "
+                       NR IN PROD-NAAR
+                   PERFORM TEL-VERWORPEN
+               ELSE
+                   PERFORM CONTROLEER-LOCATIE-STOCK
+                   IF LOCATIE-NIET-OK
+                       DISPLAY "LOCATIESHORTAGE - TE WEINIG OP LOCATIE "
+                           "VOOR " LOC-NR " " LOC-LOCATIE
+                       PERFORM TEL-VERWORPEN
+                   ELSE
+                       PERFORM WERK-LOCATIE-STOCK-BIJ
+                       MOVE NIEUWE-INSTOCK TO INSTOCK IN PROD-NAAR
+                       REWRITE PRODUCT FROM PROD-NAAR
+                           INVALID KEY
+                               DISPLAY "STOCKBESTAND IS DEFECT, "
+                                   "STATUS: " STOCK-STATUS
+                               PERFORM FOUT
+                       END-REWRITE
+                       PERFORM LOG-BEWEGING
+                       ADD 1 TO TOEGEPAST-AANTAL
+                       ADD CHANGE IN BEWEGING TO TOEGEPAST-SOM
+                   END-IF
+               END-IF
            ELSE
                DISPLAY "FOUT BIJ HET ZOEKEN VAN HET PRODUCT!"
+               PERFORM TEL-VERWORPEN
+           END-IF
+           ADD 1 TO VERWERKT-TELLER
+           PERFORM SCHRIJF-CHECKPOINT.
+
+       TEL-VERWORPEN.
+           ADD 1 TO VERWORPEN-AANTAL
+           ADD CHANGE IN BEWEGING TO VERWORPEN-SOM.
+
+       LOG-BEWEGING.
+           MOVE RUNDATUM TO HIST-DATUM
+           MOVE PRODNR IN BEWEGING TO HIST-PRODNR
+           MOVE TRANSTYPE IN BEWEGING TO HIST-TRANSTYPE
+           MOVE INSTOCK IN PROD-NAAR TO HIST-INSTOCK
+           MOVE HIST-VELDEN TO HIST-REGEL
+           WRITE HIST-REGEL.
+
+       SCHRIJF-CHECKPOINT.
+           MOVE VERWERKT-TELLER TO RESTART-REGEL
+           OPEN OUTPUT BEWEGING-RESTART
+           WRITE RESTART-REGEL
+           CLOSE BEWEGING-RESTART.
+
+       CONTROLEER-LOCATIE-STOCK.
+           MOVE PRODNR IN BEWEGING TO LOC-NR
+           MOVE LOCATIE IN BEWEGING TO LOC-LOCATIE
+           SET LOCATIE-OK TO TRUE
+           READ LOCATIE-STOCK
+               INVALID KEY CONTINUE
+           END-READ
+           IF LOCATIE-STATUS = "23"
+               COMPUTE NIEUWE-LOC-INSTOCK = CHANGE IN BEWEGING
+           ELSE
+               IF LOCATIE-STATUS NOT = "00"
+                   DISPLAY "LOCATIESTOCKBESTAND IS DEFECT, STATUS: "
+                       LOCATIE-STATUS
+                   PERFORM FOUT
+               END-IF
+               COMPUTE NIEUWE-LOC-INSTOCK = LOC-INSTOCK
+                   + CHANGE IN BEWEGING
+           END-IF
+           IF NIEUWE-LOC-INSTOCK < 0
+               SET LOCATIE-NIET-OK TO TRUE
+           END-IF.
+
+       WERK-LOCATIE-STOCK-BIJ.
+           MOVE NIEUWE-LOC-INSTOCK TO LOC-INSTOCK
+           IF LOCATIE-STATUS = "23"
+               WRITE LOCATIE-REC
+                   INVALID KEY
+                       DISPLAY
+                         "LOCATIESTOCKBESTAND IS DEFECT, STATUS: "
+                         LOCATIE-STATUS
+                       PERFORM FOUT
+               END-WRITE
+           ELSE
+               REWRITE LOCATIE-REC
+                   INVALID KEY
+                       DISPLAY
+                         "LOCATIESTOCKBESTAND IS DEFECT, STATUS: "
+                         LOCATIE-STATUS
+                       PERFORM FOUT
+               END-REWRITE
            END-IF.
 
        SLUIT-BESTANDEN.
            DELETE FILE Bewegingen
-           CLOSE Stock.
+           DELETE FILE BEWEGING-RESTART
+           CLOSE Stock
+           CLOSE BEWEGINGEN-HIST
+           CLOSE LOCATIE-STOCK.
+
+       TOON-CONTROLETOTALEN.
+           DISPLAY "CONTROLETOTALEN VERWERK-BEWEGING"
+           DISPLAY "---------------------------------"
+           DISPLAY "GELEZEN    : " GELEZEN-AANTAL " CHANGE-SOM: "
+               GELEZEN-SOM
+           DISPLAY "TOEGEPAST  : " TOEGEPAST-AANTAL " CHANGE-SOM: "
+               TOEGEPAST-SOM
+           DISPLAY "VERWORPEN  : " VERWORPEN-AANTAL " CHANGE-SOM: "
+               VERWORPEN-SOM.
 
        FOUT.
+           MOVE SPACES TO ERRLOG-REGEL
+           MOVE "VERWERK-BEWEGING" TO ERRLOG-PROGRAMMA
+           ACCEPT ERRLOG-DATUM FROM DATE YYYYMMDD
+           ACCEPT ERRLOG-TIJD FROM TIME
+           MOVE PRODNR IN BEWEGING TO ERRLOG-SLEUTEL
+           OPEN EXTEND ERRORLOG
+           WRITE ERRLOG-REGEL
+           CLOSE ERRORLOG
            DISPLAY "ER IS EEN FOUT OPGETREDEN"
-           STOP RUN.
+           MOVE 8 TO RETURN-CODE
+           GOBACK.
