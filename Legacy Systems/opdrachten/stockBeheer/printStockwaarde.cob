@@ -0,0 +1,101 @@
+      *************************************************************
+      * PRINT STOCKWAARDE
+      *
+      * LEEST Stock SEQUENTIEEL EN BEREKENT PER PRODUCT DE WAARDE
+      * (INSTOCK * UNIT-COST), VOOR DE MAANDAFSLUITING VAN DE
+      * VOORRAADWAARDERING. DRUKT OOK HET TOTAAL VAN ALLE PRODUCTEN.
+      *
+      *************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRINT-STOCKWAARDE.
+       AUTHOR. XAVIER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Stock ASSIGN TO "BESTANDEN/STOCK.DAT"
+                  ACCESS MODE IS SEQUENTIAL
+                  ORGANIZATION IS INDEXED
+                  RECORD KEY IS NR
+                  FILE STATUS IS STOCK-STATUS.
+
+           SELECT ERRORLOG ASSIGN TO "BESTANDEN/ERRORLOG.LOG"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD Stock BLOCK CONTAINS 10 RECORDS.
+       01  PRODUCT.
+           02 NR            PIC X(6).
+           02 NAAM          PIC X(40).
+           02 INSTOCK       PIC 9(4).
+           02 REORDER-LEVEL PIC 9(4).
+           02 UNIT-COST     PIC 9(5)V99.
+
+       FD  ERRORLOG.
+       01  ERRLOG-REGEL.
+           COPY "errorlog.cpy".
+
+       WORKING-STORAGE SECTION.
+       77  STOCK-STATUS PIC X(2).
+       77  GEDAAN PIC X(1).
+           88 STOPLEZEN VALUE "J".
+       77  PRODUCTWAARDE PIC 9(9)V99 VALUE ZERO.
+       77  TOTALE-WAARDE PIC 9(11)V99 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+           PERFORM INITIALISEER
+           PERFORM WAARDEER-STOCK
+           PERFORM SLUIT-STOCK
+           DISPLAY "TOTALE VOORRAADWAARDE: " TOTALE-WAARDE
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+       INITIALISEER.
+           MOVE ZEROS TO PRODUCT
+           MOVE "N" TO GEDAAN
+           OPEN INPUT Stock
+           IF STOCK-STATUS NOT = "00"
+               DISPLAY "KAN STOCKBESTAND NIET OPENEN, STATUS: "
+                   STOCK-STATUS
+               PERFORM FOUT
+           END-IF
+           DISPLAY "VOORRAADWAARDERING"
+           DISPLAY "------------------".
+
+       WAARDEER-STOCK.
+           PERFORM WAARDEER-VOLGENDE UNTIL STOPLEZEN.
+
+       WAARDEER-VOLGENDE.
+           READ Stock AT END MOVE "J" TO GEDAAN
+           END-READ
+           IF NOT STOPLEZEN AND STOCK-STATUS NOT = "00"
+               DISPLAY "STOCKBESTAND IS DEFECT, STATUS: " STOCK-STATUS
+               PERFORM FOUT
+           END-IF
+           IF NOT STOPLEZEN
+               COMPUTE PRODUCTWAARDE = INSTOCK * UNIT-COST
+               ADD PRODUCTWAARDE TO TOTALE-WAARDE
+               DISPLAY "PRODUCT " NR " " NAAM
+               DISPLAY "  IN STOCK: " INSTOCK
+                   "  KOSTPRIJS: " UNIT-COST
+                   "  WAARDE: " PRODUCTWAARDE
+           END-IF.
+
+       SLUIT-STOCK.
+           CLOSE Stock.
+
+       FOUT.
+           MOVE SPACES TO ERRLOG-REGEL
+           MOVE "PRINT-STOCKWAARDE" TO ERRLOG-PROGRAMMA
+           ACCEPT ERRLOG-DATUM FROM DATE YYYYMMDD
+           ACCEPT ERRLOG-TIJD FROM TIME
+           MOVE NR TO ERRLOG-SLEUTEL
+           OPEN EXTEND ERRORLOG
+           WRITE ERRLOG-REGEL
+           CLOSE ERRORLOG
+           DISPLAY "ER IS EEN FOUT OPGETREDEN"
+           MOVE 8 TO RETURN-CODE
+           GOBACK.
