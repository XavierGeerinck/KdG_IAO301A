@@ -5,7 +5,14 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT Bewegingen ASSIGN TO "BESTANDEN/BEWEGINGEN.DAT".
+           SELECT Bewegingen ASSIGN TO "BESTANDEN/BEWEGINGEN.DAT"
+                  FILE STATUS IS BEWEGINGEN-STATUS.
+
+           SELECT SORT-WERKBESTAND ASSIGN TO "BESTANDEN/SORTBEW.TMP".
+
+           SELECT OPTIONAL BEWEGINGEN-CSV
+                  ASSIGN TO "BESTANDEN/BEWEGINGEN.CSV"
+                  ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -13,46 +20,125 @@
        01 BEWEGING.
            02 PRODNR     PIC X(6).
            02 CHANGE     PIC S9(5).
+           02 TRANSTYPE  PIC X(1).
+               88 PURCHASE   VALUE "P".
+               88 SALE       VALUE "S".
+               88 RETURN-MOV VALUE "R".
+               88 ADJUSTMENT VALUE "A".
+               88 DAMAGE     VALUE "D".
+           02 LOCATIE    PIC X(4).
+
+       SD SORT-WERKBESTAND.
+       01 SORT-BEWEGING.
+           02 SORT-TRANSTYPE PIC X(1).
+           02 SORT-PRODNR    PIC X(6).
+           02 SORT-CHANGE    PIC S9(5).
+
+       FD  BEWEGINGEN-CSV.
+       01  BEWEGINGEN-CSV-REGEL PIC X(20).
+
        WORKING-STORAGE SECTION.
        77  NRKOP      PIC X(6)  VALUE "PRODNR".
        77  CHANGEKOP  PIC X(6)  VALUE "CHANGE".
        77  GEDAAN     PIC X(1).
            88 STOPLEZEN VALUE "J".
+       77  UITVOERWIJZE PIC X(1).
+           88 UITVOER-CSV VALUE "C".
+           88 UITVOER-SCHERM VALUE "S".
+       77  HUIDIG-TRANSTYPE PIC X(1).
+       77  EERSTE-GROEP PIC X(1).
+           88 NOG-GEEN-GROEP VALUE "J".
+       77  GROEP-SUBTOTAAL PIC S9(7) VALUE ZERO.
+       77  BEWEGINGEN-STATUS PIC X(2).
 
        PROCEDURE DIVISION.
 
        MAIN.
            PERFORM INITIALISEER
-           PERFORM PRINTSTOCK
-           PERFORM SLUITBESTAND
-           STOP RUN.
+           IF UITVOER-CSV
+               PERFORM EXPORTEER-BEWEGINGEN
+               PERFORM SLUITBESTAND
+           ELSE
+               PERFORM PRINTSTOCK
+           END-IF
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
 
        INITIALISEER.
            MOVE ZEROS TO BEWEGING
            MOVE "N" TO GEDAAN
-           OPEN INPUT Bewegingen.
+           DISPLAY "UITVOER NAAR SCHERM(S) OF CSV-BESTAND(C)?"
+           ACCEPT UITVOERWIJZE
+           IF UITVOER-CSV
+               OPEN INPUT Bewegingen
+               IF BEWEGINGEN-STATUS NOT = "00"
+                   DISPLAY "KAN BEWEGINGENBESTAND NIET OPENEN, STATUS: "
+                       BEWEGINGEN-STATUS
+                   MOVE 8 TO RETURN-CODE
+                   GOBACK
+               END-IF
+               OPEN OUTPUT BEWEGINGEN-CSV
+           END-IF.
 
        PRINTSTOCK.
-           PERFORM PRINTHEADLINES
-           DISPLAY "|" NRKOP "|" CHANGEKOP "|"
-           PERFORM PRINTHEADLINES
-           PERFORM PRINTBEWEGING UNTIL STOPLEZEN
-           PERFORM PRINTHEADLINES.
+           SET NOG-GEEN-GROEP TO TRUE
+           DISPLAY "BEWEGINGEN PER TRANSACTIETYPE"
+           DISPLAY "-----------------------------"
+           SORT SORT-WERKBESTAND
+               ON ASCENDING KEY SORT-TRANSTYPE
+               USING Bewegingen
+               OUTPUT PROCEDURE IS TOON-GESORTEERDE-BEWEGINGEN
+           IF NOT NOG-GEEN-GROEP
+               DISPLAY "  SUBTOTAAL " HUIDIG-TRANSTYPE ": "
+                   GROEP-SUBTOTAAL
+           END-IF.
+
+       TOON-GESORTEERDE-BEWEGINGEN.
+           MOVE "N" TO GEDAAN
+           PERFORM TOON-VOLGENDE-SORT UNTIL STOPLEZEN.
 
-       PRINTHEADLINES.
-           DISPLAY "+------+" WITH NO ADVANCING
-           PERFORM PRINTMIN 6 TIMES
-           DISPLAY "+".
+       TOON-VOLGENDE-SORT.
+           RETURN SORT-WERKBESTAND AT END MOVE "J" TO GEDAAN
+           END-RETURN
+           IF NOT STOPLEZEN
+               IF NOG-GEEN-GROEP
+                   MOVE SORT-TRANSTYPE TO HUIDIG-TRANSTYPE
+                   MOVE "N" TO EERSTE-GROEP
+                   DISPLAY "TRANSACTIETYPE " HUIDIG-TRANSTYPE
+               ELSE
+                   IF SORT-TRANSTYPE NOT = HUIDIG-TRANSTYPE
+                       DISPLAY "  SUBTOTAAL " HUIDIG-TRANSTYPE ": "
+                           GROEP-SUBTOTAAL
+                       MOVE ZERO TO GROEP-SUBTOTAAL
+                       MOVE SORT-TRANSTYPE TO HUIDIG-TRANSTYPE
+                       DISPLAY "TRANSACTIETYPE " HUIDIG-TRANSTYPE
+                   END-IF
+               END-IF
+               DISPLAY "  " SORT-PRODNR "  " SORT-CHANGE
+               ADD SORT-CHANGE TO GROEP-SUBTOTAAL
+           END-IF.
 
-       PRINTMIN.
-           DISPLAY "-" WITH NO ADVANCING.
+       EXPORTEER-BEWEGINGEN.
+           PERFORM EXPORTEER-BEWEGING UNTIL STOPLEZEN.
 
-       PRINTBEWEGING.
+       EXPORTEER-BEWEGING.
            READ Bewegingen AT END MOVE "J" TO GEDAAN
            END-READ
+           IF NOT STOPLEZEN AND BEWEGINGEN-STATUS NOT = "00"
+               DISPLAY "BEWEGINGENBESTAND IS DEFECT, STATUS: "
+                   BEWEGINGEN-STATUS
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF
            IF NOT STOPLEZEN
-               DISPLAY "|" PRODNR "|" CHANGE "|"
+               STRING PRODNR DELIMITED BY SIZE
+                   "," CHANGE DELIMITED BY SIZE
+                   "," TRANSTYPE DELIMITED BY SIZE
+                   INTO BEWEGINGEN-CSV-REGEL
+               END-STRING
+               WRITE BEWEGINGEN-CSV-REGEL
            END-IF.
 
        SLUITBESTAND.
-           CLOSE Bewegingen.
\ No newline at end of file
+           CLOSE Bewegingen
+           CLOSE BEWEGINGEN-CSV.
