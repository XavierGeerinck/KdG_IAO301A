@@ -0,0 +1,87 @@
+      *************************************************************
+      * MENU
+      *
+      * TOONT EEN GENUMMERDE LIJST VAN DE DAGELIJKSE WERKZAAMHEDEN
+      * EN ROEPT HET JUISTE PROGRAMMA OP BASIS VAN DE KEUZE VAN DE
+      * OPERATOR OP, ZODAT NIEUW PERSONEEL GEEN LIJST MET
+      * PROGRAMMANAMEN MEER UIT HET HOOFD MOET KENNEN.
+      *
+      *************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU.
+       AUTHOR. XAVIER.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  KEUZE PIC X(1).
+           88 KEUZE-KLANTEN-TONEN        VALUE "1".
+           88 KEUZE-KLANT-TOEVOEGEN      VALUE "2".
+           88 KEUZE-REKENINGEN-TONEN     VALUE "3".
+           88 KEUZE-PRODUCT-TOEVOEGEN    VALUE "4".
+           88 KEUZE-BEWEGINGEN-TONEN     VALUE "5".
+           88 KEUZE-BEWEGINGEN-VERWERKEN VALUE "6".
+           88 KEUZE-STOPPEN              VALUE "0".
+       77  STOP-MENU PIC X(1).
+           88 MENU-KLAAR VALUE "J".
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+           MOVE "N" TO STOP-MENU
+           PERFORM VERWERK-MENU UNTIL MENU-KLAAR
+           GOBACK.
+
+       VERWERK-MENU.
+           PERFORM TOON-MENU
+           PERFORM LEES-KEUZE
+           PERFORM VOER-KEUZE-UIT.
+
+       TOON-MENU.
+           DISPLAY " "
+           DISPLAY "DAGELIJKSE WERKZAAMHEDEN"
+           DISPLAY "------------------------"
+           DISPLAY "1. KLANTEN TONEN          (PRINT-KLANTEN)"
+           DISPLAY "2. KLANT TOEVOEGEN        (VOEGKLANTTOE)"
+           DISPLAY "3. REKENINGEN TONEN       (PRINT-REKENINGEN)"
+           DISPLAY "4. PRODUCT TOEVOEGEN      (NIEUW-PRODUCT)"
+           DISPLAY "5. BEWEGINGEN TONEN       (PRINT-BEWEGINGEN)"
+           DISPLAY "6. BEWEGINGEN VERWERKEN   (VERWERK-BEWEGING)"
+           DISPLAY "0. STOPPEN"
+           DISPLAY "GEEF UW KEUZE OP:".
+
+       LEES-KEUZE.
+           ACCEPT KEUZE.
+
+       VOER-KEUZE-UIT.
+           IF KEUZE-KLANTEN-TONEN
+               CALL "PRINT-KLANTEN"
+           ELSE
+               IF KEUZE-KLANT-TOEVOEGEN
+                   CALL "VOEGKLANTTOE"
+               ELSE
+                   IF KEUZE-REKENINGEN-TONEN
+                       CALL "PRINT-REKENINGEN"
+                   ELSE
+                       IF KEUZE-PRODUCT-TOEVOEGEN
+                           CALL "NIEUW-PRODUCT"
+                       ELSE
+                           IF KEUZE-BEWEGINGEN-TONEN
+                               CALL "PRINT-BEWEGINGEN"
+                           ELSE
+                               IF KEUZE-BEWEGINGEN-VERWERKEN
+                                   CALL "VERWERK-BEWEGING"
+                               ELSE
+                                   IF KEUZE-STOPPEN
+                                       SET MENU-KLAAR TO TRUE
+                                   ELSE
+                                       DISPLAY "ONGELDIGE KEUZE, "
+                                           "PROBEER OPNIEUW"
+                                   END-IF
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
