@@ -0,0 +1,7 @@
+           02 ERRLOG-PROGRAMMA PIC X(20).
+           02 FILLER PIC X VALUE SPACE.
+           02 ERRLOG-DATUM PIC 9(8).
+           02 FILLER PIC X VALUE SPACE.
+           02 ERRLOG-TIJD PIC 9(6).
+           02 FILLER PIC X VALUE SPACE.
+           02 ERRLOG-SLEUTEL PIC X(20).
