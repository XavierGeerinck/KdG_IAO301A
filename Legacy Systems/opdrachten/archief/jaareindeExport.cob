@@ -0,0 +1,325 @@
+      *************************************************************
+      * JAAREINDE EXPORT
+      *
+      * LEEST KLANTEN, REKENINGEN, STOCK EN HET BEWEGINGEN-ARCHIEF
+      * (BEWEGINGEN.HIST) EN SCHRIJFT ELK BESTAND WEG ALS EEN
+      * GEDATEERD, ZELFSTANDIG EXPORTBESTAND, ZODAT ER PER
+      * BOEKJAAREINDE IETS IS OM AAN COMPLIANCE/AUDIT TE OVERHANDIGEN
+      * ZONDER DE LEVENDE PRODUCTIEBESTANDEN TE MOETEN KOPIEREN.
+      *
+      *************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JAAREINDE-EXPORT.
+       AUTHOR. XAVIER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KLANTEN ASSIGN TO "BESTANDEN/KLANTEN"
+                  ACCESS MODE IS SEQUENTIAL
+                  ORGANIZATION IS INDEXED
+                  RECORD KEY IS NR
+                  FILE STATUS IS KLANTEN-STATUS.
+
+           SELECT REKENINGEN ASSIGN TO "BESTANDEN/REKENINGEN"
+                  ACCESS MODE IS SEQUENTIAL
+                  ORGANIZATION IS INDEXED
+                  RECORD KEY IS REKNR
+                  FILE STATUS IS REKENINGEN-STATUS.
+
+           SELECT Stock ASSIGN TO "BESTANDEN/STOCK.DAT"
+                  ACCESS MODE IS SEQUENTIAL
+                  ORGANIZATION IS INDEXED
+                  RECORD KEY IS NR IN PRODUCT
+                  FILE STATUS IS STOCK-STATUS.
+
+           SELECT OPTIONAL BEWEGINGEN-HIST
+                  ASSIGN TO "BESTANDEN/BEWEGINGEN.HIST"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS HIST-STATUS.
+
+           SELECT KLANTEN-EXPORT
+                  ASSIGN TO "BESTANDEN/JAAREINDE.KLANTEN.EXP"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REKENINGEN-EXPORT
+                  ASSIGN TO "BESTANDEN/JAAREINDE.REKENINGEN.EXP"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT STOCK-EXPORT
+                  ASSIGN TO "BESTANDEN/JAAREINDE.STOCK.EXP"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT BEWEGINGEN-EXPORT
+                  ASSIGN TO "BESTANDEN/JAAREINDE.BEWEGINGEN.EXP"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ERRORLOG ASSIGN TO "BESTANDEN/ERRORLOG.LOG"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  KLANTEN BLOCK CONTAINS 10 RECORDS.
+       01  KLANT.
+           02 NR       PIC 9(7).
+           02 NAAM     PIC X(20).
+           02 STRAAT   PIC X(30).
+           02 POSTCODE PIC X(8).
+           02 GEMEENTE PIC X(20).
+           02 TEL      PIC X(13).
+
+       FD  REKENINGEN BLOCK CONTAINS 10 RECORDS.
+       01  REK.
+           02 REKNR.
+               03 DEEL1 PIC 999.
+               03 DEEL2 PIC 9(7).
+               03 DEEL3 PIC 99.
+           02 KLANTNR PIC 9(7).
+           02 SALDO PIC S9(7)V99.
+           02 GEWIJZIGD PIC 9(8).
+           02 RENTE PIC 9(7)V99.
+           02 KREDIETLIMIET PIC 9(7)V99.
+           02 GESLOTEN PIC X(1).
+               88 REKENING-GESLOTEN VALUE "J".
+           02 DOMICILIERING PIC X(1).
+               88 DOM-INGESCHREVEN VALUE "J".
+           02 DOM-BEDRAG PIC 9(7)V99.
+
+       FD  Stock BLOCK CONTAINS 10 RECORDS.
+       01  PRODUCT.
+           02 NR            PIC X(6).
+           02 NAAM          PIC X(40).
+           02 INSTOCK       PIC 9(4).
+           02 REORDER-LEVEL PIC 9(4).
+           02 UNIT-COST     PIC 9(5)V99.
+
+       FD  BEWEGINGEN-HIST.
+       01  HIST-REGEL PIC X(30).
+
+       FD  KLANTEN-EXPORT.
+       01  KLANT-EXPORT-REGEL.
+           02 EXP-KLANT-DATUM PIC 9(8).
+           02 FILLER PIC X VALUE SPACE.
+           02 EXP-NR       PIC 9(7).
+           02 FILLER PIC X VALUE SPACE.
+           02 EXP-NAAM     PIC X(20).
+           02 FILLER PIC X VALUE SPACE.
+           02 EXP-STRAAT   PIC X(30).
+           02 FILLER PIC X VALUE SPACE.
+           02 EXP-POSTCODE PIC X(8).
+           02 FILLER PIC X VALUE SPACE.
+           02 EXP-GEMEENTE PIC X(20).
+           02 FILLER PIC X VALUE SPACE.
+           02 EXP-TEL      PIC X(13).
+
+       FD  REKENINGEN-EXPORT.
+       01  REK-EXPORT-REGEL.
+           02 EXP-REK-DATUM      PIC 9(8).
+           02 FILLER PIC X VALUE SPACE.
+           02 EXP-REKNR.
+               03 EXP-DEEL1 PIC 999.
+               03 EXP-DEEL2 PIC 9(7).
+               03 EXP-DEEL3 PIC 99.
+           02 FILLER PIC X VALUE SPACE.
+           02 EXP-KLANTNR        PIC 9(7).
+           02 FILLER PIC X VALUE SPACE.
+           02 EXP-SALDO          PIC S9(7)V99.
+           02 FILLER PIC X VALUE SPACE.
+           02 EXP-GESLOTEN       PIC X(1).
+
+       FD  STOCK-EXPORT.
+       01  STOCK-EXPORT-REGEL.
+           02 EXP-STOCK-DATUM    PIC 9(8).
+           02 FILLER PIC X VALUE SPACE.
+           02 EXP-PRODNR         PIC X(6).
+           02 FILLER PIC X VALUE SPACE.
+           02 EXP-PRODNAAM       PIC X(40).
+           02 FILLER PIC X VALUE SPACE.
+           02 EXP-INSTOCK        PIC 9(4).
+           02 FILLER PIC X VALUE SPACE.
+           02 EXP-UNIT-COST      PIC 9(5)V99.
+
+       FD  BEWEGINGEN-EXPORT.
+       01  BEWEGINGEN-EXPORT-REGEL PIC X(30).
+
+       FD  ERRORLOG.
+       01  ERRLOG-REGEL.
+           COPY "errorlog.cpy".
+
+       WORKING-STORAGE SECTION.
+       77  RUNDATUM PIC 9(8).
+       77  KLANTEN-STATUS PIC X(2).
+       77  REKENINGEN-STATUS PIC X(2).
+       77  STOCK-STATUS PIC X(2).
+       77  HIST-STATUS PIC X(2).
+       77  GEDAAN-KLANTEN PIC X(1).
+           88 STOPLEZEN-KLANTEN VALUE "J".
+       77  GEDAAN-REKENINGEN PIC X(1).
+           88 STOPLEZEN-REKENINGEN VALUE "J".
+       77  GEDAAN-STOCK PIC X(1).
+           88 STOPLEZEN-STOCK VALUE "J".
+       77  GEDAAN-HIST PIC X(1).
+           88 STOPLEZEN-HIST VALUE "J".
+       77  AANTAL-KLANTEN PIC 9(7) VALUE ZERO.
+       77  AANTAL-REKENINGEN PIC 9(7) VALUE ZERO.
+       77  AANTAL-STOCK PIC 9(7) VALUE ZERO.
+       77  AANTAL-BEWEGINGEN PIC 9(7) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+           PERFORM INITIALISEER
+           PERFORM EXPORTEER-KLANTEN
+           PERFORM EXPORTEER-REKENINGEN
+           PERFORM EXPORTEER-STOCK
+           PERFORM EXPORTEER-BEWEGINGEN-HIST
+           PERFORM SLUIT-BESTANDEN
+           PERFORM DRUK-TOTALEN
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+       INITIALISEER.
+           ACCEPT RUNDATUM FROM DATE YYYYMMDD
+           OPEN INPUT KLANTEN
+           IF KLANTEN-STATUS NOT = "00"
+               DISPLAY "KAN KLANTENBESTAND NIET OPENEN, STATUS: "
+                   KLANTEN-STATUS
+               PERFORM FOUT
+           END-IF
+           OPEN INPUT REKENINGEN
+           IF REKENINGEN-STATUS NOT = "00"
+               DISPLAY "KAN REKENINGENBESTAND NIET OPENEN, STATUS: "
+                   REKENINGEN-STATUS
+               PERFORM FOUT
+           END-IF
+           OPEN INPUT Stock
+           IF STOCK-STATUS NOT = "00"
+               DISPLAY "KAN STOCKBESTAND NIET OPENEN, STATUS: "
+                   STOCK-STATUS
+               PERFORM FOUT
+           END-IF
+           OPEN INPUT BEWEGINGEN-HIST
+           IF HIST-STATUS NOT = "00"
+               DISPLAY "KAN ARCHIEFBESTAND NIET OPENEN, STATUS: "
+                   HIST-STATUS
+               PERFORM FOUT
+           END-IF
+           OPEN OUTPUT KLANTEN-EXPORT
+           OPEN OUTPUT REKENINGEN-EXPORT
+           OPEN OUTPUT STOCK-EXPORT
+           OPEN OUTPUT BEWEGINGEN-EXPORT
+           DISPLAY "JAAREINDE EXPORT OP " RUNDATUM
+           DISPLAY "-----------------------------".
+
+       EXPORTEER-KLANTEN.
+           PERFORM EXPORTEER-VOLGENDE-KLANT UNTIL STOPLEZEN-KLANTEN.
+
+       EXPORTEER-VOLGENDE-KLANT.
+           READ KLANTEN AT END MOVE "J" TO GEDAAN-KLANTEN
+           END-READ
+           IF NOT STOPLEZEN-KLANTEN AND KLANTEN-STATUS NOT = "00"
+               DISPLAY "KLANTENBESTAND IS DEFECT, STATUS: "
+                   KLANTEN-STATUS
+               PERFORM FOUT
+           END-IF
+           IF NOT STOPLEZEN-KLANTEN
+               MOVE RUNDATUM TO EXP-KLANT-DATUM
+               MOVE NR IN KLANT TO EXP-NR
+               MOVE NAAM IN KLANT TO EXP-NAAM
+               MOVE STRAAT TO EXP-STRAAT
+               MOVE POSTCODE TO EXP-POSTCODE
+               MOVE GEMEENTE TO EXP-GEMEENTE
+               MOVE TEL TO EXP-TEL
+               WRITE KLANT-EXPORT-REGEL
+               ADD 1 TO AANTAL-KLANTEN
+           END-IF.
+
+       EXPORTEER-REKENINGEN.
+           PERFORM EXPORTEER-VOLGENDE-REKENING
+               UNTIL STOPLEZEN-REKENINGEN.
+
+       EXPORTEER-VOLGENDE-REKENING.
+           READ REKENINGEN AT END MOVE "J" TO GEDAAN-REKENINGEN
+           END-READ
+           IF NOT STOPLEZEN-REKENINGEN AND REKENINGEN-STATUS NOT = "00"
+               DISPLAY "REKENINGENBESTAND IS DEFECT, STATUS: "
+                   REKENINGEN-STATUS
+               PERFORM FOUT
+           END-IF
+           IF NOT STOPLEZEN-REKENINGEN
+               MOVE RUNDATUM TO EXP-REK-DATUM
+               MOVE DEEL1 TO EXP-DEEL1
+               MOVE DEEL2 TO EXP-DEEL2
+               MOVE DEEL3 TO EXP-DEEL3
+               MOVE KLANTNR TO EXP-KLANTNR
+               MOVE SALDO TO EXP-SALDO
+               MOVE GESLOTEN TO EXP-GESLOTEN
+               WRITE REK-EXPORT-REGEL
+               ADD 1 TO AANTAL-REKENINGEN
+           END-IF.
+
+       EXPORTEER-STOCK.
+           PERFORM EXPORTEER-VOLGENDE-STOCK UNTIL STOPLEZEN-STOCK.
+
+       EXPORTEER-VOLGENDE-STOCK.
+           READ Stock AT END MOVE "J" TO GEDAAN-STOCK
+           END-READ
+           IF NOT STOPLEZEN-STOCK AND STOCK-STATUS NOT = "00"
+               DISPLAY "STOCKBESTAND IS DEFECT, STATUS: " STOCK-STATUS
+               PERFORM FOUT
+           END-IF
+           IF NOT STOPLEZEN-STOCK
+               MOVE RUNDATUM TO EXP-STOCK-DATUM
+               MOVE NR IN PRODUCT TO EXP-PRODNR
+               MOVE NAAM IN PRODUCT TO EXP-PRODNAAM
+               MOVE INSTOCK TO EXP-INSTOCK
+               MOVE UNIT-COST TO EXP-UNIT-COST
+               WRITE STOCK-EXPORT-REGEL
+               ADD 1 TO AANTAL-STOCK
+           END-IF.
+
+       EXPORTEER-BEWEGINGEN-HIST.
+           PERFORM EXPORTEER-VOLGENDE-HIST UNTIL STOPLEZEN-HIST.
+
+       EXPORTEER-VOLGENDE-HIST.
+           READ BEWEGINGEN-HIST AT END MOVE "J" TO GEDAAN-HIST
+           END-READ
+           IF NOT STOPLEZEN-HIST AND HIST-STATUS NOT = "00"
+               DISPLAY "ARCHIEFBESTAND IS DEFECT, STATUS: " HIST-STATUS
+               PERFORM FOUT
+           END-IF
+           IF NOT STOPLEZEN-HIST
+               MOVE HIST-REGEL TO BEWEGINGEN-EXPORT-REGEL
+               WRITE BEWEGINGEN-EXPORT-REGEL
+               ADD 1 TO AANTAL-BEWEGINGEN
+           END-IF.
+
+       SLUIT-BESTANDEN.
+           CLOSE KLANTEN
+           CLOSE REKENINGEN
+           CLOSE Stock
+           CLOSE BEWEGINGEN-HIST
+           CLOSE KLANTEN-EXPORT
+           CLOSE REKENINGEN-EXPORT
+           CLOSE STOCK-EXPORT
+           CLOSE BEWEGINGEN-EXPORT.
+
+       DRUK-TOTALEN.
+           DISPLAY "-----------------------------".
+           DISPLAY "KLANTEN GEEXPORTEERD    : " AANTAL-KLANTEN.
+           DISPLAY "REKENINGEN GEEXPORTEERD : " AANTAL-REKENINGEN.
+           DISPLAY "STOCK GEEXPORTEERD      : " AANTAL-STOCK.
+           DISPLAY "BEWEGINGEN GEEXPORTEERD : " AANTAL-BEWEGINGEN.
+
+       FOUT.
+           MOVE SPACES TO ERRLOG-REGEL
+           MOVE "JAAREINDE-EXPORT" TO ERRLOG-PROGRAMMA
+           ACCEPT ERRLOG-DATUM FROM DATE YYYYMMDD
+           ACCEPT ERRLOG-TIJD FROM TIME
+           MOVE RUNDATUM TO ERRLOG-SLEUTEL
+           OPEN EXTEND ERRORLOG
+           WRITE ERRLOG-REGEL
+           CLOSE ERRORLOG
+           DISPLAY "ER IS EEN FOUT OPGETREDEN"
+           MOVE 8 TO RETURN-CODE
+           GOBACK.
