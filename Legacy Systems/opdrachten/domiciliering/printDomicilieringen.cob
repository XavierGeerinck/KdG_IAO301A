@@ -0,0 +1,96 @@
+      *************************************************************
+      * PRINT DOMICILIERINGEN
+      *
+      * LEEST EEN KDGEX B1-DOMICILIERINGSBESTAND SEQUENTIEEL EN
+      * DRUKT PER RECORD HET RIJKSREGISTERNUMMER, HET REKENINGNUMMER,
+      * HET BEDRAG EN DE OMSCHRIJVING AF IN EEN KOLOMMENRAPPORT.
+      *
+      *************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRINT-DOMICILIERINGEN.
+       AUTHOR. XAVIER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DOMICILIERINGEN
+                  ASSIGN TO "BESTANDEN/DOMICILIERINGEN.DAT"
+                  FILE STATUS IS DOM-STATUS.
+
+           SELECT ERRORLOG ASSIGN TO "BESTANDEN/ERRORLOG.LOG"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DOMICILIERINGEN BLOCK CONTAINS 10 RECORDS.
+       01  B1-RECORD.
+           COPY "filedesc.cpy".
+
+       FD  ERRORLOG.
+       01  ERRLOG-REGEL.
+           COPY "errorlog.cpy".
+
+       WORKING-STORAGE SECTION.
+       77  DOM-STATUS PIC X(2).
+       77  GEDAAN PIC X(1).
+           88 STOPLEZEN VALUE "J".
+       77  AANTAL-GELEZEN PIC 9(7) VALUE ZERO.
+       77  BEDRAG PIC 9(8)V999.
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+           PERFORM INITIALISEER
+           PERFORM DRUK-DOMICILIERINGEN
+           PERFORM SLUIT-BESTAND
+           DISPLAY "AANTAL RECORDS: " AANTAL-GELEZEN
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+       INITIALISEER.
+           MOVE "N" TO GEDAAN
+           OPEN INPUT DOMICILIERINGEN
+           IF DOM-STATUS NOT = "00"
+               DISPLAY "KAN DOMICILIERINGENBESTAND NIET OPENEN, "
+                   "STATUS: " DOM-STATUS
+               PERFORM FOUT
+           END-IF
+           DISPLAY "DOMICILIERINGEN (KDGEX B1)"
+           DISPLAY "---------------------------"
+           DISPLAY "RIJKSREGISTERNR  REKENINGNUMMER  BEDRAG"
+               "        OMSCHRIJVING".
+
+       DRUK-DOMICILIERINGEN.
+           PERFORM DRUK-VOLGENDE-DOM UNTIL STOPLEZEN.
+
+       DRUK-VOLGENDE-DOM.
+           READ DOMICILIERINGEN AT END MOVE "J" TO GEDAAN
+           END-READ
+           IF NOT STOPLEZEN AND DOM-STATUS NOT = "00"
+               DISPLAY "DOMICILIERINGENBESTAND IS DEFECT, STATUS: "
+                   DOM-STATUS
+               PERFORM FOUT
+           END-IF
+           IF NOT STOPLEZEN
+               ADD 1 TO AANTAL-GELEZEN
+               CALL "BEREKEN-BEDRAG" USING B1-BEDRAG-EUR
+                   B1-BEDRAG-DV BEDRAG
+               DISPLAY B1-RNR "  " B1-REKNUM "  " BEDRAG
+                   "  " B1-OMSCHR1 B1-OMSCHR2
+           END-IF.
+
+       SLUIT-BESTAND.
+           CLOSE DOMICILIERINGEN.
+
+       FOUT.
+           MOVE SPACES TO ERRLOG-REGEL
+           MOVE "PRINT-DOMICILIERINGEN" TO ERRLOG-PROGRAMMA
+           ACCEPT ERRLOG-DATUM FROM DATE YYYYMMDD
+           ACCEPT ERRLOG-TIJD FROM TIME
+           MOVE B1-RNR TO ERRLOG-SLEUTEL
+           OPEN EXTEND ERRORLOG
+           WRITE ERRLOG-REGEL
+           CLOSE ERRORLOG
+           DISPLAY "ER IS EEN FOUT OPGETREDEN"
+           MOVE 8 TO RETURN-CODE
+           GOBACK.
