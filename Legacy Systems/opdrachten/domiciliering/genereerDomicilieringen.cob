@@ -0,0 +1,181 @@
+      *************************************************************
+      * GENEREER DOMICILIERINGEN
+      *
+      * LEEST REKENINGEN SEQUENTIEEL EN SELECTEERT ELKE REKENING DIE
+      * IS INGESCHREVEN VOOR DOMICILIERING (DOMICILIERING = "J") EN
+      * NIET GESLOTEN IS. VOOR ELKE GESELECTEERDE REKENING WORDT EEN
+      * KDGEX B1-RECORD WEGGESCHREVEN (REKENINGNUMMER, TE INCASSEREN
+      * BEDRAG EN OMSCHRIJVING) NAAR EEN UITVOERBESTAND IN DIE LAYOUT,
+      * KLAAR OM AAN HET INCASSOSYSTEEM VAN DE BANK AAN TE BIEDEN.
+      *
+      *************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GENEREER-DOMICILIERINGEN.
+       AUTHOR. XAVIER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REKENINGEN ASSIGN TO "BESTANDEN/REKENINGEN"
+                  ACCESS MODE IS SEQUENTIAL
+                  ORGANIZATION IS INDEXED
+                  RECORD KEY IS REKNR
+                  FILE STATUS IS REKENINGEN-STATUS.
+
+           SELECT DOMICILIERINGEN-UIT
+                  ASSIGN TO "BESTANDEN/DOMICILIERINGEN.UIT"
+                  FILE STATUS IS DOM-UIT-STATUS.
+
+           SELECT AFGEKEURDE-DOMICILIERINGEN
+                  ASSIGN TO "BESTANDEN/AFGEKEURDEDOMICIL.LST"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ERRORLOG ASSIGN TO "BESTANDEN/ERRORLOG.LOG"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REKENINGEN BLOCK CONTAINS 10 RECORDS.
+       01  REK.
+           02 REKNR.
+               03 DEEL1 PIC 999.
+               03 DEEL2 PIC 9(7).
+               03 DEEL3 PIC 99.
+           02 KLANTNR PIC 9(7).
+           02 SALDO PIC S9(7)V99.
+           02 GEWIJZIGD PIC 9(8).
+           02 RENTE PIC 9(7)V99.
+           02 KREDIETLIMIET PIC 9(7)V99.
+           02 GESLOTEN PIC X(1).
+               88 REKENING-GESLOTEN VALUE "J".
+           02 DOMICILIERING PIC X(1).
+               88 DOM-INGESCHREVEN VALUE "J".
+           02 DOM-BEDRAG PIC 9(7)V99.
+
+       FD  DOMICILIERINGEN-UIT BLOCK CONTAINS 10 RECORDS.
+       01  B1-RECORD.
+           COPY "filedesc.cpy".
+
+       FD  AFGEKEURDE-DOMICILIERINGEN.
+       01  AFKEUR-REGEL PIC X(60).
+
+       FD  ERRORLOG.
+       01  ERRLOG-REGEL.
+           COPY "errorlog.cpy".
+
+       WORKING-STORAGE SECTION.
+       77  REKENINGEN-STATUS PIC X(2).
+       77  DOM-UIT-STATUS PIC X(2).
+       77  GEDAAN PIC X(1).
+           88 STOPLEZEN VALUE "J".
+       77  AANTAL-GELEZEN PIC 9(7) VALUE ZERO.
+       77  AANTAL-GEGENEREERD PIC 9(7) VALUE ZERO.
+       77  AANTAL-AFGEKEURD PIC 9(7) VALUE ZERO.
+       77  BEDRAG-RESULTAAT PIC X(1).
+           88 BEDRAG-OK VALUE "J".
+           88 BEDRAG-TE-GROOT VALUE "N".
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+           PERFORM INITIALISEER
+           PERFORM GENEREER-DOMICILIERINGEN UNTIL STOPLEZEN
+           PERFORM SLUIT-BESTANDEN
+           PERFORM DRUK-TOTALEN
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+       INITIALISEER.
+           MOVE ZEROS TO REK
+           MOVE "N" TO GEDAAN
+           OPEN INPUT REKENINGEN
+           IF REKENINGEN-STATUS NOT = "00"
+               DISPLAY "KAN REKENINGENBESTAND NIET OPENEN, STATUS: "
+                   REKENINGEN-STATUS
+               PERFORM FOUT
+           END-IF
+           OPEN OUTPUT DOMICILIERINGEN-UIT
+           IF DOM-UIT-STATUS NOT = "00"
+               DISPLAY "KAN UITVOERBESTAND NIET OPENEN, STATUS: "
+                   DOM-UIT-STATUS
+               PERFORM FOUT
+           END-IF
+           OPEN OUTPUT AFGEKEURDE-DOMICILIERINGEN
+           DISPLAY "GENEREREN VAN DOMICILIERINGEN UIT REKENINGEN"
+           DISPLAY "---------------------------------------------".
+
+       GENEREER-DOMICILIERINGEN.
+           READ REKENINGEN AT END MOVE "J" TO GEDAAN
+           END-READ
+           IF NOT STOPLEZEN AND REKENINGEN-STATUS NOT = "00"
+               DISPLAY "REKENINGENBESTAND IS DEFECT, STATUS: "
+                   REKENINGEN-STATUS
+               PERFORM FOUT
+           END-IF
+           IF NOT STOPLEZEN
+               ADD 1 TO AANTAL-GELEZEN
+               IF DOM-INGESCHREVEN AND NOT REKENING-GESLOTEN
+                   PERFORM SCHRIJF-DOMICILIERING
+               END-IF
+           END-IF.
+
+       SCHRIJF-DOMICILIERING.
+           INITIALIZE B1-RECORD
+           MOVE DEEL1 TO B1-REKNR-PART1
+           MOVE DEEL2 TO B1-REKNR-PART2
+           MOVE DEEL3 TO B1-REKNR-PART3
+           SET BEDRAG-OK TO TRUE
+           COMPUTE B1-BEDRAG-EUR = DOM-BEDRAG * 100
+               ON SIZE ERROR
+                   SET BEDRAG-TE-GROOT TO TRUE
+           END-COMPUTE
+           IF BEDRAG-TE-GROOT
+               PERFORM AFKEUREN
+           ELSE
+               MOVE "2" TO B1-BEDRAG-DV
+               STRING "DOMICILIERING REK " DELIMITED BY SIZE
+                   DEEL1 DELIMITED BY SIZE
+                   "-" DEEL2 DELIMITED BY SIZE
+                   "-" DEEL3 DELIMITED BY SIZE
+                   INTO B1-OMSCHR1
+               END-STRING
+               WRITE B1-RECORD
+               ADD 1 TO AANTAL-GEGENEREERD
+               DISPLAY "GEGENEREERD: " DEEL1 "-" DEEL2 "-" DEEL3
+                   " BEDRAG " DOM-BEDRAG
+           END-IF.
+
+       AFKEUREN.
+           ADD 1 TO AANTAL-AFGEKEURD
+           DISPLAY "AFGEKEURD: " DEEL1 "-" DEEL2 "-" DEEL3
+               " (BEDRAG TE GROOT VOOR B1-BEDRAG-EUR)"
+           MOVE SPACES TO AFKEUR-REGEL
+           STRING DEEL1 "-" DEEL2 "-" DEEL3 DELIMITED BY SIZE
+               " BEDRAG TE GROOT VOOR B1-BEDRAG-EUR" DELIMITED BY SIZE
+               INTO AFKEUR-REGEL
+           END-STRING
+           WRITE AFKEUR-REGEL.
+
+       SLUIT-BESTANDEN.
+           CLOSE REKENINGEN
+           CLOSE DOMICILIERINGEN-UIT
+           CLOSE AFGEKEURDE-DOMICILIERINGEN.
+
+       DRUK-TOTALEN.
+           DISPLAY "---------------------------------------------".
+           DISPLAY "REKENINGEN GELEZEN  : " AANTAL-GELEZEN.
+           DISPLAY "DOMICILIERINGEN UIT : " AANTAL-GEGENEREERD.
+           DISPLAY "AFGEKEURD           : " AANTAL-AFGEKEURD.
+
+       FOUT.
+           MOVE SPACES TO ERRLOG-REGEL
+           MOVE "GENEREER-DOMICILIERINGEN" TO ERRLOG-PROGRAMMA
+           ACCEPT ERRLOG-DATUM FROM DATE YYYYMMDD
+           ACCEPT ERRLOG-TIJD FROM TIME
+           MOVE REKNR TO ERRLOG-SLEUTEL
+           OPEN EXTEND ERRORLOG
+           WRITE ERRLOG-REGEL
+           CLOSE ERRORLOG
+           DISPLAY "ER IS EEN FOUT OPGETREDEN"
+           MOVE 8 TO RETURN-CODE
+           GOBACK.
