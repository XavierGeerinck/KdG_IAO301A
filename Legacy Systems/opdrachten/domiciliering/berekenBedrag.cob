@@ -0,0 +1,49 @@
+      *************************************************************
+      * BEREKEN BEDRAG
+      *
+      * GEDEELDE ROUTINE VOOR KDGEX B1-RECORDS: ZET B1-BEDRAG-EUR
+      * (GEEN IMPLICIET DECIMAALTEKEN) SAMEN MET B1-BEDRAG-DV (HET
+      * AANTAL DECIMALEN IN DAT BEDRAG) OM NAAR EEN CORRECT BEDRAG
+      * MET DECIMALEN, ZODAT DE OPROEPENDE PROGRAMMA'S HET BEDRAG
+      * NIET ELK OP EIGEN HOUTJE HOEVEN TE INTERPRETEREN.
+      *
+      *************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BEREKEN-BEDRAG.
+       AUTHOR. XAVIER.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01  LK-BEDRAG-EUR PIC 9(8).
+       01  LK-BEDRAG-DV PIC X(1).
+           88 BEDRAG-GEHEEL       VALUE "0".
+           88 BEDRAG-1-DECIMAAL   VALUE "1".
+           88 BEDRAG-2-DECIMALEN  VALUE "2".
+           88 BEDRAG-3-DECIMALEN  VALUE "3".
+       01  LK-BEDRAG PIC 9(8)V999.
+
+       PROCEDURE DIVISION USING LK-BEDRAG-EUR LK-BEDRAG-DV LK-BEDRAG.
+
+       MAIN.
+           MOVE ZERO TO LK-BEDRAG
+           IF BEDRAG-GEHEEL
+               COMPUTE LK-BEDRAG = LK-BEDRAG-EUR
+           END-IF
+           IF BEDRAG-1-DECIMAAL
+               COMPUTE LK-BEDRAG = LK-BEDRAG-EUR / 10
+           END-IF
+           IF BEDRAG-2-DECIMALEN
+               COMPUTE LK-BEDRAG = LK-BEDRAG-EUR / 100
+           END-IF
+           IF BEDRAG-3-DECIMALEN
+               COMPUTE LK-BEDRAG = LK-BEDRAG-EUR / 1000
+           END-IF
+           IF NOT BEDRAG-GEHEEL AND NOT BEDRAG-1-DECIMAAL
+                   AND NOT BEDRAG-2-DECIMALEN AND NOT BEDRAG-3-DECIMALEN
+               COMPUTE LK-BEDRAG = LK-BEDRAG-EUR / 100
+           END-IF
+           GOBACK.
