@@ -0,0 +1,198 @@
+      *************************************************************
+      * CONTROLEER DOMICILIERINGEN
+      *
+      * LEEST EEN KDGEX B1-DOMICILIERINGSBESTAND SEQUENTIEEL EN
+      * ZOEKT VOOR ELK RECORD HET REKENINGNUMMER (B1-REKNR-PART1-3)
+      * OP IN REKENINGEN. RECORDS WAARVAN DE REKENING ONBEKEND IS OF
+      * GESLOTEN STAAT WORDEN AFGEKEURD EN OP EEN AFKEURLIJST GEZET,
+      * ZODAT ZE NIET MEE NAAR DE BANK VERTREKKEN.
+      *
+      *************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONTROLEER-DOMICILIERINGEN.
+       AUTHOR. XAVIER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DOMICILIERINGEN
+                  ASSIGN TO "BESTANDEN/DOMICILIERINGEN.DAT"
+                  FILE STATUS IS DOM-STATUS.
+
+           SELECT OPTIONAL REKENINGEN ASSIGN TO "BESTANDEN/REKENINGEN"
+                  ACCESS MODE IS RANDOM
+                  ORGANIZATION IS INDEXED
+                  RECORD KEY IS REKNR
+                  FILE STATUS IS REKENINGEN-STATUS.
+
+           SELECT AFGEKEURDE-DOMICILIERINGEN
+                  ASSIGN TO "BESTANDEN/AFGEKEURDEDOMICILIERINGEN.LST"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ERRORLOG ASSIGN TO "BESTANDEN/ERRORLOG.LOG"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DOMICILIERINGEN BLOCK CONTAINS 10 RECORDS.
+       01  B1-RECORD.
+           COPY "filedesc.cpy".
+
+       FD  REKENINGEN BLOCK CONTAINS 10 RECORDS.
+       01  REK.
+           02 REKNR.
+               03 DEEL1 PIC 999.
+               03 DEEL2 PIC 9(7).
+               03 DEEL3 PIC 99.
+           02 KLANTNR PIC 9(7).
+           02 SALDO PIC S9(7)V99.
+           02 GEWIJZIGD PIC 9(8).
+           02 RENTE PIC 9(7)V99.
+           02 KREDIETLIMIET PIC 9(7)V99.
+           02 GESLOTEN PIC X(1).
+               88 REKENING-GESLOTEN VALUE "J".
+           02 DOMICILIERING PIC X(1).
+               88 DOM-INGESCHREVEN VALUE "J".
+           02 DOM-BEDRAG PIC 9(7)V99.
+
+       FD  AFGEKEURDE-DOMICILIERINGEN.
+       01  AFKEUR-REGEL PIC X(60).
+
+       FD  ERRORLOG.
+       01  ERRLOG-REGEL.
+           COPY "errorlog.cpy".
+
+       WORKING-STORAGE SECTION.
+       77  DOM-STATUS PIC X(2).
+       77  REKENINGEN-STATUS PIC X(2).
+       77  GEDAAN PIC X(1).
+           88 STOPLEZEN VALUE "J".
+       77  GEVONDEN PIC X(1).
+           88 REKENING-BESTAAT VALUE "J".
+           88 REKENING-ONBEKEND VALUE "N".
+       77  AANTAL-AANVAARD PIC 9(7) VALUE ZERO.
+       77  AANTAL-AFGEKEURD PIC 9(7) VALUE ZERO.
+       77  BEDRAG PIC 9(8)V999.
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+           PERFORM INITIALISEER
+           PERFORM CONTROLEER-DOMICILIERINGEN UNTIL STOPLEZEN
+           PERFORM SLUIT-BESTANDEN
+           PERFORM DRUK-TOTALEN
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+       INITIALISEER.
+           MOVE ZEROS TO REK
+           MOVE "N" TO GEDAAN
+           OPEN INPUT DOMICILIERINGEN
+           IF DOM-STATUS NOT = "00"
+               DISPLAY "KAN DOMICILIERINGENBESTAND NIET OPENEN, "
+                   "STATUS: " DOM-STATUS
+               PERFORM FOUT
+           END-IF
+           OPEN INPUT REKENINGEN
+           IF REKENINGEN-STATUS NOT = "00"
+               DISPLAY "KAN REKENINGENBESTAND NIET OPENEN, STATUS: "
+                   REKENINGEN-STATUS
+               PERFORM FOUT
+           END-IF
+           OPEN OUTPUT AFGEKEURDE-DOMICILIERINGEN
+           DISPLAY "CONTROLE DOMICILIERINGEN TEGEN REKENINGEN"
+           DISPLAY "-------------------------------------------".
+
+       CONTROLEER-DOMICILIERINGEN.
+           READ DOMICILIERINGEN AT END MOVE "J" TO GEDAAN
+           END-READ
+           IF NOT STOPLEZEN AND DOM-STATUS NOT = "00"
+               DISPLAY "DOMICILIERINGENBESTAND IS DEFECT, STATUS: "
+                   DOM-STATUS
+               PERFORM FOUT
+           END-IF
+           IF NOT STOPLEZEN
+               PERFORM CONTROLEER-REKENING
+           END-IF.
+
+       CONTROLEER-REKENING.
+           MOVE B1-REKNR-PART1 TO DEEL1
+           MOVE B1-REKNR-PART2 TO DEEL2
+           MOVE B1-REKNR-PART3 TO DEEL3
+           SET REKENING-ONBEKEND TO TRUE
+           READ REKENINGEN
+               INVALID KEY SET REKENING-ONBEKEND TO TRUE
+               NOT INVALID KEY SET REKENING-BESTAAT TO TRUE
+           END-READ
+           IF REKENING-ONBEKEND AND REKENINGEN-STATUS NOT = "23"
+               DISPLAY "REKENINGENBESTAND IS DEFECT, STATUS: "
+                   REKENINGEN-STATUS
+               PERFORM FOUT
+           END-IF
+           IF REKENING-ONBEKEND
+               PERFORM AFKEUREN-ONBEKEND
+           ELSE
+               IF REKENING-GESLOTEN
+                   PERFORM AFKEUREN-GESLOTEN
+               ELSE
+                   PERFORM AANVAARDEN
+               END-IF
+           END-IF.
+
+       AANVAARDEN.
+           ADD 1 TO AANTAL-AANVAARD
+           CALL "BEREKEN-BEDRAG" USING B1-BEDRAG-EUR B1-BEDRAG-DV
+               BEDRAG
+           DISPLAY "AANVAARD  : " B1-RNR " REKENING " DEEL1 "-"
+               DEEL2 "-" DEEL3 " BEDRAG " BEDRAG.
+
+       AFKEUREN-ONBEKEND.
+           ADD 1 TO AANTAL-AFGEKEURD
+           DISPLAY "AFGEKEURD : " B1-RNR " REKENING " DEEL1 "-"
+               DEEL2 "-" DEEL3 " ONBEKEND"
+           MOVE SPACES TO AFKEUR-REGEL
+           STRING B1-RNR DELIMITED BY SIZE
+               " " DEEL1 DELIMITED BY SIZE
+               "-" DEEL2 DELIMITED BY SIZE
+               "-" DEEL3 DELIMITED BY SIZE
+               " REKENING ONBEKEND" DELIMITED BY SIZE
+               INTO AFKEUR-REGEL
+           END-STRING
+           WRITE AFKEUR-REGEL.
+
+       AFKEUREN-GESLOTEN.
+           ADD 1 TO AANTAL-AFGEKEURD
+           DISPLAY "AFGEKEURD : " B1-RNR " REKENING " DEEL1 "-"
+               DEEL2 "-" DEEL3 " GESLOTEN"
+           MOVE SPACES TO AFKEUR-REGEL
+           STRING B1-RNR DELIMITED BY SIZE
+               " " DEEL1 DELIMITED BY SIZE
+               "-" DEEL2 DELIMITED BY SIZE
+               "-" DEEL3 DELIMITED BY SIZE
+               " REKENING GESLOTEN" DELIMITED BY SIZE
+               INTO AFKEUR-REGEL
+           END-STRING
+           WRITE AFKEUR-REGEL.
+
+       SLUIT-BESTANDEN.
+           CLOSE DOMICILIERINGEN
+           CLOSE REKENINGEN
+           CLOSE AFGEKEURDE-DOMICILIERINGEN.
+
+       DRUK-TOTALEN.
+           DISPLAY "-------------------------------------------".
+           DISPLAY "AANVAARD : " AANTAL-AANVAARD.
+           DISPLAY "AFGEKEURD: " AANTAL-AFGEKEURD.
+
+       FOUT.
+           MOVE SPACES TO ERRLOG-REGEL
+           MOVE "CONTROLEER-DOMICILIERINGEN" TO ERRLOG-PROGRAMMA
+           ACCEPT ERRLOG-DATUM FROM DATE YYYYMMDD
+           ACCEPT ERRLOG-TIJD FROM TIME
+           MOVE REKNR TO ERRLOG-SLEUTEL
+           OPEN EXTEND ERRORLOG
+           WRITE ERRLOG-REGEL
+           CLOSE ERRORLOG
+           DISPLAY "ER IS EEN FOUT OPGETREDEN"
+           MOVE 8 TO RETURN-CODE
+           GOBACK.
